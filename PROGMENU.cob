@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMENU.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = LUCAS FARIA LURF
+      * OBJETIVO: MENU PRINCIPAL QUE CHAMA OS DEMAIS PROGRAMAS DO
+      *           SISTEMA, SEM PRECISAR EXECUTAR CADA UM EM SEPARADO
+      * DATA 08/08/2026
+      * MANUTENCAO:
+      ********************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+       77 WRK-SAIR PIC X(01) VALUE "N".
+           88 SAIR-DO-MENU VALUE "S".
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-EXIBIR-MENU UNTIL SAIR-DO-MENU.
+           STOP RUN.
+
+       0100-EXIBIR-MENU.
+      *********EXIBE O MENU E CHAMA O PROGRAMA ESCOLHIDO****************
+           DISPLAY " ".
+           DISPLAY "=============================================".
+           DISPLAY "          MENU PRINCIPAL DO SISTEMA".
+           DISPLAY "=============================================".
+           DISPLAY " 01 - NOTAS DO ALUNO (PROGCOB07)".
+           DISPLAY " 02 - BOLETIM DA TURMA (PROGCOB08)".
+           DISPLAY " 03 - COTACAO DE FRETE (PROGCOB09)".
+           DISPLAY " 04 - LOGIN DE USUARIO (PROGCOB10)".
+           DISPLAY " 05 - CALCULO DE COMODO (PROGCOB11)".
+           DISPLAY " 06 - LOTE DE NOTAS DA TURMA (PROGCOB12)".
+           DISPLAY " 07 - ACUMULADOR DE VENDAS (PROGCOB15)".
+           DISPLAY " 08 - DATA DO SISTEMA (PROGCOB18)".
+           DISPLAY " 00 - SAIR".
+           DISPLAY "=============================================".
+           DISPLAY "OPCAO: ".
+           ACCEPT WRK-OPCAO.
+      *********CANCEL APOS CADA CALL DEVOLVE O PROGRAMA CHAMADO AO
+      *********ESTADO INICIAL, PARA QUE UMA SEGUNDA ESCOLHA DA MESMA
+      *********OPCAO NAO REUTILIZE WORKING-STORAGE DEIXADA PELA
+      *********CHAMADA ANTERIOR (CONTADORES, FLAGS DE FIM DE ARQUIVO,
+      *********TABELAS CARREGADAS UMA UNICA VEZ, ETC)*******************
+           EVALUATE WRK-OPCAO
+               WHEN 01 CALL "PROGCOB07"
+                       CANCEL "PROGCOB07"
+               WHEN 02 CALL "PROGCOB08"
+                       CANCEL "PROGCOB08"
+               WHEN 03 CALL "PROGCOB09"
+                       CANCEL "PROGCOB09"
+               WHEN 04 CALL "PROGCOB10"
+                       CANCEL "PROGCOB10"
+               WHEN 05 CALL "PROGCOB11"
+                       CANCEL "PROGCOB11"
+               WHEN 06 CALL "PROGCOB12"
+                       CANCEL "PROGCOB12"
+               WHEN 07 CALL "PROGCOB15"
+                       CANCEL "PROGCOB15"
+               WHEN 08 CALL "PROGCOB18"
+                       CANCEL "PROGCOB18"
+               WHEN 00 MOVE "S" TO WRK-SAIR
+               WHEN OTHER DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
