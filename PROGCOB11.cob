@@ -6,31 +6,175 @@
       * OBJETIVO: RECEBER USUARIO E NIVEL
       * UTILIZAR VARIAVEL NIVEL 88 - LOGICA
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - PERMITE INFORMAR A LARGURA/COMPRIMENTO EM
+      *                   METRO, PE OU CENTIMETRO; TUDO E CONVERTIDO
+      *                   PARA METRO ANTES DO CALCULO DA AREA
+      * 08/08/2026 LFL - ACRESCENTA A ESTIMATIVA DE CUSTO DE MATERIAL
+      *                   (CUSTO POR METRO QUADRADO X WRK-AREA)
+      * 08/08/2026 LFL - PASSA A LER UM LOTE DE COMODOS DO ARQUIVO
+      *                   ROOMDIM (NOME, MEDIDAS, UNIDADE E CUSTO POR
+      *                   M2 DE CADA COMODO) EM VEZ DE UM ACCEPT UNICO,
+      *                   GRAVANDO CADA AREA NO RELATORIO AREARPT COM
+      *                   O TOTAL GERAL DO PROJETO AO FINAL
+      * 08/08/2026 LFL - ACRESCENTA O CALCULO DO PERIMETRO DE CADA
+      *                   COMODO AO LADO DA AREA
+      * 08/08/2026 LFL - AVISA QUANDO A AREA CALCULADA ULTRAPASSA O
+      *                   TETO PRATICO DE WRK-AREA-MAXIMA, PARA PEGAR
+      *                   MEDIDA DIGITADA ERRADA
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
+      * 08/08/2026 LFL - WRK-AREA/WRK-CUSTO-TOTAL ALARGADOS PARA NAO
+      *                   ESTOURAR COM COMODOS GRANDES VINDOS DO LOTE
+      *                   ROOMDIM (EX.: GALPAO DE 150M X 100M); COMODO
+      *                   ACIMA DE WRK-AREA-MAXIMA PASSA A SER REJEITADO
+      *                   EM VEZ DE SO AVISADO, JA QUE O LOTE RODA SEM
+      *                   OPERADOR PARA REPARAR NO AVISO
       ********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-FILE ASSIGN TO "ROOMDIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROOM.
+           SELECT AREA-REPORT ASSIGN TO "AREARPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AREARPT.
        DATA DIVISION.
+       FILE SECTION.
+       FD ROOM-FILE.
+           COPY CPROOM.
+       FD AREA-REPORT.
+           COPY CPAREARP.
        WORKING-STORAGE SECTION.
+       77 WRK-NOME PIC X(20) VALUE SPACES.
        77 WRK-LARGURA PIC 9(03)V99 VALUE ZEROS.
        77 WRK-COMPRIMENTO PIC 9(03)V99 VALUES ZEROS.
-       77 WRK-AREA PIC 9(04)V99 VALUES ZEROS.
+       77 WRK-AREA PIC 9(06)V99 VALUES ZEROS.
+       77 WRK-PERIMETRO PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-AREA-MAXIMA PIC 9(04)V99 VALUE 500,00.
+       77 WRK-UNIDADE PIC X(01) VALUE "M".
+           88 UNID-METRO VALUE "M".
+           88 UNID-PE VALUE "P".
+           88 UNID-CM VALUE "C".
+       77 WRK-CUSTO-M2 PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-CUSTO-TOTAL PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-AREA-TOTAL PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-CUSTO-TOTAL-GERAL PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-FS-ROOM PIC X(02) VALUE ZEROS.
+       77 WRK-FS-AREARPT PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-ROOM PIC X(01) VALUE "N".
+           88 FIM-ROOM VALUE "S".
+       77 WRK-AREA-VALIDA PIC X(01) VALUE "S".
+           88 AREA-VALIDA VALUE "S".
+       77 WRK-CNT-REJEITADO PIC 9(05) VALUE ZEROS.
        PROCEDURE DIVISION.
-      *********COLETA DE DADOS****************
-           DISPLAY "CALCULADOR DE ÁREA".
-           DISPLAY "==================".
-           DISPLAY "DIGITE A LARGURA:".
-           ACCEPT WRK-LARGURA.
-           DISPLAY "DIGITE O COMPRIMENTO:".
-           ACCEPT WRK-COMPRIMENTO.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ROOM.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+       0050-ABRIR-ARQUIVOS.
+           OPEN INPUT ROOM-FILE.
+           IF WRK-FS-ROOM NOT = "00"
+               DISPLAY "ERRO AO ABRIR ROOMDIM: " WRK-FS-ROOM
+           END-IF.
+           OPEN OUTPUT AREA-REPORT.
+           IF WRK-FS-AREARPT NOT = "00"
+               DISPLAY "ERRO AO ABRIR AREARPT: " WRK-FS-AREARPT
+           END-IF.
+
+       0100-INICIALIZAR.
+           PERFORM 0110-LER-ROOM.
+
+       0110-LER-ROOM.
+           READ ROOM-FILE
+               AT END
+                   MOVE "S" TO WRK-EOF-ROOM
+               NOT AT END
+                   MOVE ROOM-NOME TO WRK-NOME
+                   MOVE ROOM-LARGURA TO WRK-LARGURA
+                   MOVE ROOM-COMPRIMENTO TO WRK-COMPRIMENTO
+                   MOVE ROOM-UNIDADE TO WRK-UNIDADE
+                   MOVE ROOM-CUSTO-M2 TO WRK-CUSTO-M2
+           END-READ.
+
+       0200-PROCESSAR.
+           PERFORM 0150-CONVERTER-UNIDADE.
+           PERFORM 0205-CALCULAR-AREA.
+           PERFORM 0206-VALIDAR-AREA.
+           PERFORM 0207-CALCULAR-CUSTO.
+           PERFORM 0210-GRAVAR-RELATORIO.
+           PERFORM 0110-LER-ROOM.
+
+       0150-CONVERTER-UNIDADE.
+      *********CONVERTE A MEDIDA INFORMADA PARA METRO*******************
+           EVALUATE TRUE
+               WHEN UNID-PE
+                   COMPUTE WRK-LARGURA = WRK-LARGURA * 0,3048
+                   COMPUTE WRK-COMPRIMENTO = WRK-COMPRIMENTO * 0,3048
+               WHEN UNID-CM
+                   COMPUTE WRK-LARGURA = WRK-LARGURA * 0,01
+                   COMPUTE WRK-COMPRIMENTO = WRK-COMPRIMENTO * 0,01
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       0205-CALCULAR-AREA.
       ***********CALCULO DA AREA ***********
            IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
                COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
-               DISPLAY "==========="
-               DISPLAY "AREA É IGUAL A:"
-               DISPLAY WRK-AREA
+               COMPUTE WRK-PERIMETRO =
+                   2 * (WRK-LARGURA + WRK-COMPRIMENTO)
+           ELSE
+               MOVE ZEROS TO WRK-AREA
+               MOVE ZEROS TO WRK-PERIMETRO
+               DISPLAY "COMODO " WRK-NOME " SEM MEDIDAS - IGNORADO"
+           END-IF.
+
+       0206-VALIDAR-AREA.
+      *********REJEITA O COMODO QUANDO A AREA FOGE DO PADRAO PRATICO,
+      *********EM VEZ DE SO AVISAR, JA QUE ESTE LOTE RODA SEM OPERADOR
+      *********PARA REPARAR NO AVISO E CORRIGIR A MEDIDA NA HORA*******
+           MOVE "S" TO WRK-AREA-VALIDA.
+           IF WRK-AREA > WRK-AREA-MAXIMA
+               MOVE "N" TO WRK-AREA-VALIDA
+               ADD 1 TO WRK-CNT-REJEITADO
+               DISPLAY "COMODO " WRK-NOME
+                   " REJEITADO - CONFIRA AS MEDIDAS"
+           END-IF.
+
+       0207-CALCULAR-CUSTO.
+      *********ESTIMA O CUSTO DE MATERIAL A PARTIR DA AREA**************
+           IF AREA-VALIDA AND WRK-AREA > 0 AND WRK-CUSTO-M2 > 0
+               COMPUTE WRK-CUSTO-TOTAL = WRK-AREA * WRK-CUSTO-M2
            ELSE
-               DISPLAY 'FALTA INFORMAR ALGO'
+               MOVE ZEROS TO WRK-CUSTO-TOTAL
+           END-IF.
+
+       0210-GRAVAR-RELATORIO.
+      *********GRAVA A LINHA DO COMODO E ACUMULA O TOTAL GERAL**********
+           IF AREA-VALIDA AND WRK-AREA > 0
+               MOVE WRK-NOME TO AL-NOME
+               MOVE WRK-AREA TO AL-AREA
+               MOVE WRK-PERIMETRO TO AL-PERIMETRO
+               MOVE WRK-CUSTO-TOTAL TO AL-CUSTO
+               WRITE AREA-LINE
+               ADD WRK-AREA TO WRK-AREA-TOTAL
+               ADD WRK-CUSTO-TOTAL TO WRK-CUSTO-TOTAL-GERAL
            END-IF.
-           STOP RUN.
+
+       0300-FINALIZAR.
+           DISPLAY "COMODOS REJEITADOS (AREA ACIMA DO PADRAO): "
+               WRK-CNT-REJEITADO.
+           MOVE "TOTAL DO PROJETO" TO AL-NOME
+           MOVE WRK-AREA-TOTAL TO AL-AREA
+           MOVE ZEROS TO AL-PERIMETRO
+           MOVE WRK-CUSTO-TOTAL-GERAL TO AL-CUSTO
+           WRITE AREA-LINE.
+           CLOSE ROOM-FILE AREA-REPORT.
