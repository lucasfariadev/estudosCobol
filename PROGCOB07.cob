@@ -6,36 +6,101 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS IF/ELSE/ENDIF
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - INCLUIDA NOTA3 E MEDIA PONDERADA (30/30/40)
+      *                   CONFORME CRITERIO DA SECRETARIA
+      * 08/08/2026 LFL - VALIDACAO DE FAIXA (0-10) NA COLETA DE NOTAS
+      * 08/08/2026 LFL - RECUPERACAO PASSA A PEDIR NOTA DE PROVA
+      *                   FINAL E RECALCULAR A MEDIA FINAL
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
       ********************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA3 PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTA-REC PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA-FINAL PIC 9(02)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-COLETAR-NOTAS.
+           PERFORM 0200-CALCULAR-MEDIA.
+           PERFORM 0300-AVALIAR-SITUACAO.
+           GOBACK.
+
+       0100-COLETAR-NOTAS.
       *********COLETA DE NOTAS****************
+           PERFORM 0110-COLETAR-NOTA1 UNTIL WRK-NOTA1 NOT > 10.
+           PERFORM 0120-COLETAR-NOTA2 UNTIL WRK-NOTA2 NOT > 10.
+           PERFORM 0130-COLETAR-NOTA3 UNTIL WRK-NOTA3 NOT > 10.
+
+       0110-COLETAR-NOTA1.
            DISPLAY "====================="
-           DISPLAY "DIGITE A NOTA 1"
+           DISPLAY "DIGITE A NOTA 1 (0 A 10)"
            ACCEPT WRK-NOTA1.
+           IF WRK-NOTA1 > 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR ENTRE 0 E 10"
+           END-IF.
+
+       0120-COLETAR-NOTA2.
            DISPLAY "====================="
-           DISPLAY "DIGITE A NOTA 2"
+           DISPLAY "DIGITE A NOTA 2 (0 A 10)"
            ACCEPT WRK-NOTA2.
+           IF WRK-NOTA2 > 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR ENTRE 0 E 10"
+           END-IF.
+
+       0130-COLETAR-NOTA3.
            DISPLAY "====================="
-      ***********CALCULO DA MEDIA ***********
+           DISPLAY "DIGITE A NOTA 3 (0 A 10)"
+           ACCEPT WRK-NOTA3.
+           IF WRK-NOTA3 > 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR ENTRE 0 E 10"
+           END-IF.
+           DISPLAY "=====================".
+
+       0200-CALCULAR-MEDIA.
+      ***********CALCULO DA MEDIA PONDERADA (30/30/40) ***********
            DISPLAY "A MEDIA DO ALUNO É:"
-            COMPUTE  WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
+            COMPUTE WRK-MEDIA = (WRK-NOTA1 * 0.30) +
+                                 (WRK-NOTA2 * 0.30) +
+                                 (WRK-NOTA3 * 0.40).
            DISPLAY WRK-MEDIA.
+
+       0300-AVALIAR-SITUACAO.
       **********TESTE IF PARA VER APROVAÇÃO ****
               IF WRK-MEDIA >= 6
                   DISPLAY "ALUNO APROVADO!"
               ELSE
                   IF WRK-MEDIA >=4
                       DISPLAY "ALUNO EM RECUPERAÇÃO"
+                      PERFORM 0400-RECUPERACAO
                   ELSE
                       DISPLAY "ALUNO REPROVADO!"
                   END-IF
               END-IF.
-           DISPLAY "====================="
+           DISPLAY "=====================".
 
-           STOP RUN.
+       0400-RECUPERACAO.
+      *********NOTA DA PROVA DE RECUPERACAO****************
+           PERFORM 0410-COLETAR-NOTA-REC UNTIL WRK-NOTA-REC NOT > 10.
+      ***********MEDIA FINAL = MEDIA DO ALUNO E NOTA DA RECUPERACAO****
+           COMPUTE WRK-MEDIA-FINAL = (WRK-MEDIA + WRK-NOTA-REC) / 2.
+           DISPLAY "MEDIA FINAL APOS RECUPERAÇÃO É:".
+           DISPLAY WRK-MEDIA-FINAL.
+           IF WRK-MEDIA-FINAL >= 5
+               DISPLAY "ALUNO APROVADO APÓS RECUPERAÇÃO!"
+           ELSE
+               DISPLAY "ALUNO REPROVADO APÓS RECUPERAÇÃO!"
+           END-IF.
+
+       0410-COLETAR-NOTA-REC.
+           DISPLAY "====================="
+           DISPLAY "DIGITE A NOTA DA RECUPERAÇÃO (0 A 10)"
+           ACCEPT WRK-NOTA-REC.
+           IF WRK-NOTA-REC > 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR ENTRE 0 E 10"
+           END-IF.
