@@ -6,34 +6,194 @@
       * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR VARIAVEL TIPO TABELA - OCCUS
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - CALCULA E EXIBE O DIA DA SEMANA (ZELLER) AO
+      *                   LADO DA DATA POR EXTENSO
+      * 08/08/2026 LFL - VALIDA ANOSYS/MESSYS/DIASYS ANTES DE MONTAR
+      *                   A DATA, AVISANDO SE O RELOGIO DO SISTEMA
+      *                   ESTIVER FORA DA FAIXA ESPERADA
+      * 08/08/2026 LFL - CONFERE A DATA DO SISTEMA CONTRA O CALENDARIO
+      *                   DE FERIADOS (HOLIDCAL) E SINALIZA FERIADO OU
+      *                   DIA UTIL; OUTROS PROGRAMAS DE LOTE PODEM
+      *                   LER O MESMO ARQUIVO
+      * 08/08/2026 LFL - EXIBE A DATA TAMBEM NOS FORMATOS DD/MM/AAAA
+      *                   E AAAAMMDD, PARA USO EM EXTRATOS CSV
+      * 08/08/2026 LFL - PERMITE ESCOLHER O IDIOMA DO NOME DO MES
+      *                   (PORTUGUES OU INGLES) ANTES DE MONTAR A DATA
+      * 08/08/2026 LFL - O CALCULO DO DIA DA SEMANA E DO NOME DO MES
+      *                   PASSA A SER FEITO PELA ROTINA COMUM PROGDATA,
+      *                   A MESMA CHAMADA PELO PROGCOB10 E PROGCOB15
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
       ********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-CAL ASSIGN TO "HOLIDCAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HOLID.
        DATA DIVISION.
+       FILE SECTION.
+       FD HOLIDAY-CAL.
+           COPY CPHOLID.
        WORKING-STORAGE SECTION.
        01 WRK-DATASYS.
            02 ANOSYS  PIC 9(4) VALUE ZEROS.
            02 MESSYS PIC 9(2) VALUE ZEROS.
            02 DIASYS PIC 9(2) VALUE ZEROS.
-       01 WRK-MESES.
-           03 WRK-MES  PIC X(09) OCCURS 12 TIMES.
+       01 WRK-DATASYS-NUM REDEFINES WRK-DATASYS PIC 9(08).
+       77 WRK-FS-HOLID PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-HOLID PIC X(01) VALUE "N".
+           88 FIM-HOLID VALUE "S".
+       77 WRK-QTD-FERIADO PIC 9(03) VALUE ZEROS.
+       01 WRK-TABELA-FERIADO.
+           02 WRK-FERIADO-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WRK-QTD-FERIADO
+                   INDEXED BY WRK-FERIADO-IDX.
+               03 WRK-FER-DATA        PIC 9(08).
+       77 WRK-FERIADO PIC X(01) VALUE "N".
+           88 DIA-FERIADO VALUE "S".
+       77 WRK-DATA-DDMMYYYY PIC X(10) VALUE SPACES.
+       77 WRK-IDIOMA PIC X(01) VALUE "P".
+           88 IDIOMA-PORTUGUES VALUE "P".
+           88 IDIOMA-INGLES VALUE "I".
+       77 WRK-MES-ATUAL PIC X(09) VALUE SPACES.
+       77 WRK-DIA-SEMANA-NOME PIC X(13) VALUE SPACES.
+       77 WRK-DATA-VALIDA PIC X(01) VALUE "S".
+           88 DATA-VALIDA VALUE "S".
+       77 WRK-DIAS-NO-MES PIC 9(02) VALUE ZEROS.
+       01 WRK-TABELA-DIAS-MES.
+           02 WRK-DIAS-MES PIC 9(02) OCCURS 12 TIMES.
+       77 WRK-ANO-BISSEXTO PIC X(01) VALUE "N".
+           88 ANO-BISSEXTO VALUE "S".
+       77 WRK-BISS-QUOC PIC 9(04) VALUE ZEROS.
+       77 WRK-BISS-RESTO PIC 9(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
-            PERFORM 0400-MONTAMES.
-           DISPLAY 'DATA: ' DIASYS ' DE ' WRK-MES(MESSYS)
-                   ' DE ' ANOSYS.
-           STOP RUN.
-
-       0400-MONTAMES.
-               MOVE 'JANEIRO  '   TO WRK-MES(01).
-               MOVE 'FEVEREIRO'   TO WRK-MES(02).
-               MOVE 'MARÇO    '   TO WRK-MES(03).
-               MOVE 'ABRIL    '   TO WRK-MES(04).
-               MOVE 'MAIO     '   TO WRK-MES(05).
-               MOVE 'JUNHO    '   TO WRK-MES(06).
-               MOVE 'JULHO    '   TO WRK-MES(07).
-               MOVE 'AGOSTO   '   TO WRK-MES(08).
-               MOVE 'SETEMBRO '   TO WRK-MES(09).
-               MOVE 'OUTUBRO  '   TO WRK-MES(10).
-               MOVE 'NOVEMBRO '   TO WRK-MES(11).
-               MOVE 'DEZEMBRO '   TO WRK-MES(12).
+       0001-PRINCIPAL.
+           CALL "PROGDATA" USING WRK-DATASYS-NUM.
+           PERFORM 0405-VALIDAR-DATA-SISTEMA.
+           IF DATA-VALIDA
+               PERFORM 0120-SELECIONAR-IDIOMA
+               PERFORM 0500-CARREGAR-FERIADOS
+               CALL "PROGDATA" USING WRK-DATASYS-NUM WRK-DIA-SEMANA-NOME
+                       WRK-MES-ATUAL WRK-IDIOMA
+               PERFORM 0510-VERIFICAR-FERIADO
+               DISPLAY 'DATA: ' DIASYS ' DE ' WRK-MES-ATUAL
+                       ' DE ' ANOSYS ' (' WRK-DIA-SEMANA-NOME ')'
+               IF DIA-FERIADO
+                   DISPLAY 'FERIADO'
+               ELSE
+                   DISPLAY 'DIA UTIL'
+               END-IF
+               PERFORM 0600-EXIBIR-FORMATOS-ALTERNATIVOS
+           ELSE
+               DISPLAY 'ERRO: DATA DO SISTEMA INVALIDA (' ANOSYS '/'
+                   MESSYS '/' DIASYS ') - VERIFIQUE O RELOGIO'
+           END-IF.
+           GOBACK.
+
+       0120-SELECIONAR-IDIOMA.
+      *********ESCOLHE O IDIOMA DO NOME DO MES NA DATA POR EXTENSO******
+           DISPLAY 'IDIOMA DO MES - P=PORTUGUES  I=INGLES'.
+           ACCEPT WRK-IDIOMA.
+           IF NOT IDIOMA-PORTUGUES AND NOT IDIOMA-INGLES
+               DISPLAY 'IDIOMA INVALIDO - ASSUMINDO PORTUGUES'
+               MOVE "P" TO WRK-IDIOMA
+           END-IF.
+
+       0600-EXIBIR-FORMATOS-ALTERNATIVOS.
+      *********DATA EM FORMATOS ALTERNATIVOS PARA EXTRATOS/EXPORTACAO**
+           STRING DIASYS '/' MESSYS '/' ANOSYS
+               DELIMITED BY SIZE INTO WRK-DATA-DDMMYYYY.
+           DISPLAY 'FORMATO DD/MM/AAAA: ' WRK-DATA-DDMMYYYY.
+           DISPLAY 'FORMATO AAAAMMDD  : ' WRK-DATASYS-NUM.
+
+       0500-CARREGAR-FERIADOS.
+      *********CARREGA O CALENDARIO DE FERIADOS EM MEMORIA*************
+           OPEN INPUT HOLIDAY-CAL.
+           IF WRK-FS-HOLID NOT = "00"
+               DISPLAY "AVISO: CALENDARIO DE FERIADOS HOLIDCAL NAO"
+                   " ENCONTRADO"
+               MOVE "S" TO WRK-EOF-HOLID
+           END-IF.
+           PERFORM 0505-LER-FERIADO UNTIL FIM-HOLID.
+           IF WRK-FS-HOLID = "00"
+               CLOSE HOLIDAY-CAL
+           END-IF.
+
+       0505-LER-FERIADO.
+           READ HOLIDAY-CAL
+               AT END
+                   MOVE "S" TO WRK-EOF-HOLID
+               NOT AT END
+                   ADD 1 TO WRK-QTD-FERIADO
+                   MOVE HOL-DATA TO WRK-FER-DATA(WRK-QTD-FERIADO)
+           END-READ.
+
+       0510-VERIFICAR-FERIADO.
+      *********CONFERE SE A DATA DO SISTEMA ESTA NO CALENDARIO*********
+           MOVE "N" TO WRK-FERIADO.
+           IF WRK-QTD-FERIADO > 0
+               SET WRK-FERIADO-IDX TO 1
+               SEARCH WRK-FERIADO-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WRK-FER-DATA(WRK-FERIADO-IDX) = WRK-DATASYS-NUM
+                       MOVE "S" TO WRK-FERIADO
+               END-SEARCH
+           END-IF.
+
+       0405-VALIDAR-DATA-SISTEMA.
+      *********VALIDA ANOSYS/MESSYS/DIASYS ANTES DE MONTAR A DATA******
+           MOVE "S" TO WRK-DATA-VALIDA.
+           IF ANOSYS < 1900 OR ANOSYS > 2099
+               MOVE "N" TO WRK-DATA-VALIDA
+           END-IF.
+           IF MESSYS < 1 OR MESSYS > 12
+               MOVE "N" TO WRK-DATA-VALIDA
+           END-IF.
+           IF DATA-VALIDA
+               PERFORM 0406-MONTAR-DIAS-MES
+               IF DIASYS < 1 OR DIASYS > WRK-DIAS-NO-MES
+                   MOVE "N" TO WRK-DATA-VALIDA
+               END-IF
+           END-IF.
+
+       0406-MONTAR-DIAS-MES.
+      *********QUANTIDADE DE DIAS DO MES, CONSIDERANDO ANO BISSEXTO****
+           MOVE 31 TO WRK-DIAS-MES(01).
+           MOVE 28 TO WRK-DIAS-MES(02).
+           MOVE 31 TO WRK-DIAS-MES(03).
+           MOVE 30 TO WRK-DIAS-MES(04).
+           MOVE 31 TO WRK-DIAS-MES(05).
+           MOVE 30 TO WRK-DIAS-MES(06).
+           MOVE 31 TO WRK-DIAS-MES(07).
+           MOVE 31 TO WRK-DIAS-MES(08).
+           MOVE 30 TO WRK-DIAS-MES(09).
+           MOVE 31 TO WRK-DIAS-MES(10).
+           MOVE 30 TO WRK-DIAS-MES(11).
+           MOVE 31 TO WRK-DIAS-MES(12).
+           PERFORM 0407-VERIFICAR-BISSEXTO.
+           IF ANO-BISSEXTO
+               MOVE 29 TO WRK-DIAS-MES(02)
+           END-IF.
+           MOVE WRK-DIAS-MES(MESSYS) TO WRK-DIAS-NO-MES.
+
+       0407-VERIFICAR-BISSEXTO.
+      *********BISSEXTO: DIVISIVEL POR 4, EXCETO SECULOS NAO POR 400***
+           MOVE "N" TO WRK-ANO-BISSEXTO.
+           DIVIDE ANOSYS BY 4 GIVING WRK-BISS-QUOC
+               REMAINDER WRK-BISS-RESTO.
+           IF WRK-BISS-RESTO = 0
+               MOVE "S" TO WRK-ANO-BISSEXTO
+               DIVIDE ANOSYS BY 100 GIVING WRK-BISS-QUOC
+                   REMAINDER WRK-BISS-RESTO
+               IF WRK-BISS-RESTO = 0
+                   DIVIDE ANOSYS BY 400 GIVING WRK-BISS-QUOC
+                       REMAINDER WRK-BISS-RESTO
+                   IF WRK-BISS-RESTO NOT = 0
+                       MOVE "N" TO WRK-ANO-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
