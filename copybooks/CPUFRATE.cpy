@@ -0,0 +1,8 @@
+      *****************************************************
+      * CPUFRATE - LAYOUT DO REGISTRO DA TABELA DE FRETE POR UF
+      * USADO PELO PROGCOB09
+      *****************************************************
+       01 UF-RATE-RECORD.
+           02 UF-CODIGO               PIC X(02).
+           02 UF-MULTIPLICADOR        PIC 9(01)V99.
+           02 UF-TAXA-KG              PIC 9(02)V99.
