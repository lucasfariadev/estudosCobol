@@ -0,0 +1,8 @@
+      *****************************************************
+      * CPHOLID - LAYOUT DO CALENDARIO DE FERIADOS
+      * USADO PELO PROGCOB18 PARA SINALIZAR FERIADO X DIA UTIL
+      *****************************************************
+       01 HOLIDAY-LINE.
+           02 HOL-DATA                PIC 9(08).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 HOL-DESCRICAO           PIC X(20).
