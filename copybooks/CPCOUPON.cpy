@@ -0,0 +1,13 @@
+      *****************************************************
+      * CPCOUPON - LAYOUT DA TABELA DE CUPONS DE DESCONTO
+      * USADO PELO PROGCOB09 PARA ABATER O VALOR ANTES DO FRETE
+      * CUPOM-VALOR (TIPO 'V', VALOR FIXO) E SEMPRE CADASTRADO EM
+      * REAIS, CONVERTIDO PARA A MOEDA DO PEDIDO PELA COTACAO DO DIA
+      * ANTES DE SER ABATIDO
+      *****************************************************
+       01 CUPOM-RECORD.
+           02 CUPOM-CODIGO            PIC X(10).
+           02 CUPOM-TIPO              PIC X(01).
+               88 CUPOM-PERCENTUAL    VALUE 'P'.
+               88 CUPOM-VALOR-FIXO    VALUE 'V'.
+           02 CUPOM-VALOR             PIC 9(03)V99.
