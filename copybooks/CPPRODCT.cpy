@@ -0,0 +1,11 @@
+      *****************************************************
+      * CPPRODCT - LAYOUT DO CATALOGO DE PRODUTOS
+      * USADO PELO PROGCOB09 PARA VALIDAR O PEDIDO ANTES DO FRETE
+      *****************************************************
+       01 PROD-RECORD.
+           02 PROD-CODIGO             PIC X(20).
+           02 PROD-DESCRICAO          PIC X(30).
+           02 PROD-PESO               PIC 9(04)V99.
+           02 PROD-ATIVO              PIC X(01).
+               88 PROD-ATIVO-SIM      VALUE 'S'.
+               88 PROD-ATIVO-NAO      VALUE 'N'.
