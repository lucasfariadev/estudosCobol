@@ -0,0 +1,14 @@
+      *****************************************************
+      * CPSHIPMT - LAYOUT DO REGISTRO DE RASTREIO DE EMBARQUE
+      * USADO PELO PROGCOB09 PARA ACOMPANHAR O FRETE COTADO
+      *****************************************************
+       01 SHIP-RECORD.
+           02 SHIP-NUMERO             PIC 9(06).
+           02 SHIP-PRODUTO            PIC X(20).
+           02 SHIP-UF                 PIC X(02).
+           02 SHIP-FRETE              PIC 9(07)V99.
+           02 SHIP-STATUS             PIC X(01).
+               88 SHIP-ST-PENDENTE    VALUE 'P'.
+               88 SHIP-ST-DESPACHADO  VALUE 'D'.
+               88 SHIP-ST-TRANSITO    VALUE 'T'.
+               88 SHIP-ST-ENTREGUE    VALUE 'E'.
