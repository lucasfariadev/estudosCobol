@@ -0,0 +1,10 @@
+      *****************************************************
+      * CPROSTER - LINHA DO RELATORIO DE BOLETIM DE TURMA
+      * USADO PELO PROGCOB08
+      *****************************************************
+       01 ROSTER-LINE.
+           02 RL-NOME                 PIC X(30).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 RL-MEDIA                PIC ZZ9,99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 RL-SITUACAO             PIC X(20).
