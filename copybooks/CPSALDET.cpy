@@ -0,0 +1,14 @@
+      *****************************************************
+      * CPSALDET - LINHA DE DETALHE DE VENDA
+      * USADO PELO PROGCOB15 PARA RECONCILIAR WRK-ACUM
+      *****************************************************
+       01 SALES-DETAIL-LINE.
+           02 SD-SEQ                  PIC 9(05).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 SD-DATA                 PIC 9(08).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 SD-TIPO                 PIC X(01).
+               88 SD-TIPO-VENDA       VALUE 'V'.
+               88 SD-TIPO-DEVOLUCAO   VALUE 'R'.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 SD-VALOR                PIC S9(06)V99.
