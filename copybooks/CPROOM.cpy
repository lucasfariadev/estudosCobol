@@ -0,0 +1,13 @@
+      *****************************************************
+      * CPROOM - LAYOUT DO ARQUIVO DE DIMENSOES DE COMODOS
+      * USADO PELO PROGCOB11 PARA O RELATORIO DE AREA EM LOTE
+      *****************************************************
+       01 ROOM-RECORD.
+           02 ROOM-NOME               PIC X(20).
+           02 ROOM-LARGURA            PIC 9(03)V99.
+           02 ROOM-COMPRIMENTO        PIC 9(03)V99.
+           02 ROOM-UNIDADE            PIC X(01).
+               88 ROOM-UNID-METRO     VALUE 'M'.
+               88 ROOM-UNID-PE        VALUE 'P'.
+               88 ROOM-UNID-CM        VALUE 'C'.
+           02 ROOM-CUSTO-M2           PIC 9(04)V99.
