@@ -0,0 +1,15 @@
+      *****************************************************
+      * CPSTUMAS - LAYOUT DO REGISTRO DO STUDENT-MASTER
+      * USADO PELOS PROGRAMAS DE NOTAS (PROGCOB07/08/12)
+      *****************************************************
+       01 STU-RECORD.
+           02 STU-ID                  PIC X(10).
+           02 STU-NOME                PIC X(30).
+           02 STU-NOTA1               PIC 9(02)V9(02).
+           02 STU-NOTA2               PIC 9(02)V9(02).
+           02 STU-NOTA3               PIC 9(02)V9(02).
+           02 STU-MEDIA               PIC 9(02)V9(02).
+           02 STU-SITUACAO            PIC X(01).
+               88 STU-SIT-APROVADO    VALUE 'A'.
+               88 STU-SIT-RECUPERA    VALUE 'R'.
+               88 STU-SIT-REPROVADO   VALUE 'F'.
