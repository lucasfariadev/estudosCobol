@@ -0,0 +1,12 @@
+      *****************************************************
+      * CPAUDIT - LINHA DE TRILHA DE AUDITORIA DE LOGIN
+      * USADO PELO PROGCOB10
+      *****************************************************
+       01 AUDIT-LINE.
+           02 AUD-DATA                PIC 9(08).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 AUD-USUARIO             PIC X(20).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 AUD-NIVEL               PIC 9(02).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 AUD-RESULTADO           PIC X(10).
