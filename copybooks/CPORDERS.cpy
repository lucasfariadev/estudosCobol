@@ -0,0 +1,11 @@
+      *****************************************************
+      * CPORDERS - LAYOUT DO PEDIDO DE FRETE (LOTE DIARIO)
+      * USADO PELO PROGCOB09
+      *****************************************************
+       01 ORD-RECORD.
+           02 ORD-PRODUTO             PIC X(20).
+           02 ORD-UF                  PIC X(02).
+           02 ORD-VALOR               PIC 9(06)V99.
+           02 ORD-PESO                PIC 9(04)V99.
+           02 ORD-CUPOM               PIC X(10).
+           02 ORD-MOEDA               PIC X(03).
