@@ -0,0 +1,14 @@
+      *****************************************************
+      * CPAREARP - LINHA DO RELATORIO DE AREA DO PROJETO
+      * USADO PELO PROGCOB11
+      * AL-AREA TAMBEM RECEBE O TOTAL GERAL DO PROJETO NA LINHA FINAL,
+      * POR ISSO TEM A MESMA PRECISAO DE WRK-AREA-TOTAL
+      *****************************************************
+       01 AREA-LINE.
+           02 AL-NOME                 PIC X(20).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 AL-AREA                 PIC 9(07)V99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 AL-PERIMETRO            PIC 9(04)V99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 AL-CUSTO                PIC 9(11)V99.
