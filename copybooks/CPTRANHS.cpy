@@ -0,0 +1,14 @@
+      *****************************************************
+      * CPTRANHS - LAYOUT DO HISTORICO DE NOTAS POR PERIODO
+      * USADO PELO PROGCOB12 PARA MANTER O HISTORICO DE TODOS
+      * OS PERIODOS LANCADOS PARA CADA ALUNO (CHAVE = ID + PERIODO)
+      *****************************************************
+       01 TRANHS-RECORD.
+           02 TRANHS-CHAVE.
+               03 TRANHS-STU-ID       PIC X(10).
+               03 TRANHS-TERM-ID      PIC 9(05).
+           02 TRANHS-NOTA1            PIC 9(02)V9(02).
+           02 TRANHS-NOTA2            PIC 9(02)V9(02).
+           02 TRANHS-NOTA3            PIC 9(02)V9(02).
+           02 TRANHS-MEDIA            PIC 9(02)V9(02).
+           02 TRANHS-SITUACAO         PIC X(01).
