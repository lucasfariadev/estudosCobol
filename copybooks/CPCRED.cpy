@@ -0,0 +1,12 @@
+      *****************************************************
+      * CPCRED - LAYOUT DO CADASTRO DE USUARIOS (LOGIN)
+      * USADO PELO PROGCOB10
+      *****************************************************
+       01 CRED-RECORD.
+           02 CRED-USUARIO            PIC X(20).
+           02 CRED-SENHA-HASH         PIC 9(10).
+           02 CRED-NIVEL              PIC 9(02).
+           02 CRED-TENTATIVAS         PIC 9(02).
+           02 CRED-BLOQUEADO          PIC X(01).
+               88 CRED-BLOQ-SIM       VALUE 'S'.
+               88 CRED-BLOQ-NAO       VALUE 'N'.
