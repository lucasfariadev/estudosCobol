@@ -0,0 +1,14 @@
+      *****************************************************
+      * CPCLOSE - LINHA DO RELATORIO DE FECHAMENTO DE SESSAO
+      * USADO PELO PROGCOB15
+      *****************************************************
+       01 CLOSING-LINE.
+           02 CL-DATA                 PIC 9(08).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 CL-QT                   PIC 9(03).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 CL-ACUM                 PIC S9(09).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 CL-MEDIA                PIC S9(06)V99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 CL-MAIOR-VENDA          PIC 9(06)V99.
