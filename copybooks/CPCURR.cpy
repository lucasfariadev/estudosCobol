@@ -0,0 +1,8 @@
+      *****************************************************
+      * CPCURR - LAYOUT DA TABELA DE COTACAO DE MOEDAS
+      * USADO PELO PROGCOB09 PARA PEDIDOS DE EXPORTACAO
+      * CURR-TAXA = QUANTOS REAIS VALE 1 UNIDADE DA MOEDA
+      *****************************************************
+       01 CURR-RATE-RECORD.
+           02 CURR-CODIGO             PIC X(03).
+           02 CURR-TAXA               PIC 9(03)V9999.
