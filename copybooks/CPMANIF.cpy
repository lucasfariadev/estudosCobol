@@ -0,0 +1,20 @@
+      *****************************************************
+      * CPMANIF - LINHA DO MANIFESTO DE FRETE DO LOTE DE PEDIDOS
+      * USADO PELO PROGCOB09
+      *****************************************************
+       01 MANIFEST-LINE.
+           02 MF-PRODUTO              PIC X(20).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 MF-UF                   PIC X(02).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 MF-VALOR                PIC ZZZ.ZZ9,99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 MF-DESCONTO             PIC ZZZ.ZZ9,99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 MF-FRETE                PIC Z.ZZZ.ZZ9,99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 MF-MOEDA                PIC X(03).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 MF-ACUMULADO            PIC ZZZZZ.ZZ9,99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 MF-SITUACAO             PIC X(30) VALUE SPACES.
