@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGDATA.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = LUCAS FARIA LURF
+      * OBJETIVO: ROTINA COMUM DE DATA DO SISTEMA, DIA DA SEMANA E
+      *           NOME DO MES, PARA SER CHAMADA POR OUTROS PROGRAMAS
+      *           EM VEZ DE CADA UM REPETIR O PROPRIO ACCEPT FROM DATE
+      * DATA 08/08/2026
+      * MANUTENCAO:
+      * 08/08/2026 LFL - EXTRAIDO DO PROGCOB18 (ACCEPT FROM DATE,
+      *                   CONGRUENCIA DE ZELLER E TABELA DE MESES) PARA
+      *                   SER REUTILIZADO PELO PROGCOB10 E PROGCOB15
+      ********************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-DATASYS.
+           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
+       01 WRK-DATASYS-NUM REDEFINES WRK-DATASYS PIC 9(08).
+       01 WRK-MESES.
+           03 WRK-MES  PIC X(09) OCCURS 12 TIMES.
+       77 WRK-DIA-SEMANA-NUM PIC 9(01) VALUE ZEROS.
+       77 WRK-DIA-SEMANA-NOME PIC X(13) VALUE SPACES.
+       77 WRK-ZM PIC 9(02) VALUE ZEROS.
+       77 WRK-ZY PIC 9(04) VALUE ZEROS.
+       77 WRK-ZK PIC 9(02) VALUE ZEROS.
+       77 WRK-ZJ PIC 9(02) VALUE ZEROS.
+       77 WRK-ZTERMO1 PIC 9(03) VALUE ZEROS.
+       77 WRK-ZK4 PIC 9(02) VALUE ZEROS.
+       77 WRK-ZJ4 PIC 9(02) VALUE ZEROS.
+       77 WRK-ZSOMA PIC 9(05) VALUE ZEROS.
+       LINKAGE SECTION.
+       01 LK-DATASYS-NUM PIC 9(08).
+       01 LK-DIA-SEMANA-NOME PIC X(13).
+       01 LK-MES-NOME PIC X(09).
+       01 LK-IDIOMA PIC X(01).
+       PROCEDURE DIVISION USING LK-DATASYS-NUM,
+               OPTIONAL LK-DIA-SEMANA-NOME,
+               OPTIONAL LK-MES-NOME,
+               OPTIONAL LK-IDIOMA.
+       0001-PRINCIPAL.
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           MOVE WRK-DATASYS-NUM TO LK-DATASYS-NUM.
+           IF ADDRESS OF LK-DIA-SEMANA-NOME NOT = NULL
+               PERFORM 0410-CALCULAR-DIA-SEMANA
+               PERFORM 0420-NOME-DIA-SEMANA
+               MOVE WRK-DIA-SEMANA-NOME TO LK-DIA-SEMANA-NOME
+           END-IF.
+           IF ADDRESS OF LK-MES-NOME NOT = NULL
+               IF ADDRESS OF LK-IDIOMA NOT = NULL AND LK-IDIOMA = "I"
+                   PERFORM 0401-MONTAMES-INGLES
+               ELSE
+                   PERFORM 0402-MONTAMES-PORTUGUES
+               END-IF
+               MOVE WRK-MES(WRK-MESSYS) TO LK-MES-NOME
+           END-IF.
+           GOBACK.
+
+       0401-MONTAMES-INGLES.
+               MOVE 'JANUARY  '   TO WRK-MES(01).
+               MOVE 'FEBRUARY '   TO WRK-MES(02).
+               MOVE 'MARCH    '   TO WRK-MES(03).
+               MOVE 'APRIL    '   TO WRK-MES(04).
+               MOVE 'MAY      '   TO WRK-MES(05).
+               MOVE 'JUNE     '   TO WRK-MES(06).
+               MOVE 'JULY     '   TO WRK-MES(07).
+               MOVE 'AUGUST   '   TO WRK-MES(08).
+               MOVE 'SEPTEMBER'   TO WRK-MES(09).
+               MOVE 'OCTOBER  '   TO WRK-MES(10).
+               MOVE 'NOVEMBER '   TO WRK-MES(11).
+               MOVE 'DECEMBER '   TO WRK-MES(12).
+
+       0402-MONTAMES-PORTUGUES.
+               MOVE 'JANEIRO  '   TO WRK-MES(01).
+               MOVE 'FEVEREIRO'   TO WRK-MES(02).
+               MOVE 'MARÇO    '   TO WRK-MES(03).
+               MOVE 'ABRIL    '   TO WRK-MES(04).
+               MOVE 'MAIO     '   TO WRK-MES(05).
+               MOVE 'JUNHO    '   TO WRK-MES(06).
+               MOVE 'JULHO    '   TO WRK-MES(07).
+               MOVE 'AGOSTO   '   TO WRK-MES(08).
+               MOVE 'SETEMBRO '   TO WRK-MES(09).
+               MOVE 'OUTUBRO  '   TO WRK-MES(10).
+               MOVE 'NOVEMBRO '   TO WRK-MES(11).
+               MOVE 'DEZEMBRO '   TO WRK-MES(12).
+
+       0410-CALCULAR-DIA-SEMANA.
+      *********CONGRUENCIA DE ZELLER - DIA DA SEMANA A PARTIR DA DATA**
+           IF WRK-MESSYS < 3
+               COMPUTE WRK-ZM = WRK-MESSYS + 12
+               COMPUTE WRK-ZY = WRK-ANOSYS - 1
+           ELSE
+               MOVE WRK-MESSYS TO WRK-ZM
+               MOVE WRK-ANOSYS TO WRK-ZY
+           END-IF.
+           DIVIDE WRK-ZY BY 100 GIVING WRK-ZJ
+               REMAINDER WRK-ZK.
+           DIVIDE WRK-ZK BY 4 GIVING WRK-ZK4.
+           DIVIDE WRK-ZJ BY 4 GIVING WRK-ZJ4.
+           COMPUTE WRK-ZTERMO1 = ((WRK-ZM + 1) * 13) / 5.
+           COMPUTE WRK-ZSOMA =
+               WRK-DIASYS + WRK-ZTERMO1 + WRK-ZK + WRK-ZK4
+                   + WRK-ZJ4 + (5 * WRK-ZJ).
+           DIVIDE WRK-ZSOMA BY 7 GIVING WRK-ZTERMO1
+               REMAINDER WRK-DIA-SEMANA-NUM.
+
+       0420-NOME-DIA-SEMANA.
+      *********TRADUZ O NUMERO DE ZELLER NO NOME DO DIA DA SEMANA******
+           EVALUATE WRK-DIA-SEMANA-NUM
+               WHEN 0 MOVE 'SABADO'        TO WRK-DIA-SEMANA-NOME
+               WHEN 1 MOVE 'DOMINGO'       TO WRK-DIA-SEMANA-NOME
+               WHEN 2 MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEMANA-NOME
+               WHEN 3 MOVE 'TERCA-FEIRA'   TO WRK-DIA-SEMANA-NOME
+               WHEN 4 MOVE 'QUARTA-FEIRA'  TO WRK-DIA-SEMANA-NOME
+               WHEN 5 MOVE 'QUINTA-FEIRA'  TO WRK-DIA-SEMANA-NOME
+               WHEN 6 MOVE 'SEXTA-FEIRA'   TO WRK-DIA-SEMANA-NOME
+           END-EVALUATE.
