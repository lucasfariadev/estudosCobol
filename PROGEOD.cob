@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEOD.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = LUCAS FARIA LURF
+      * OBJETIVO: JOB DE FIM DE DIA QUE EXECUTA EM SEQUENCIA OS LOTES
+      *           PROGCOB08 (BOLETIM), PROGCOB09 (COTACAO DE FRETE) E
+      *           PROGCOB12 (LANCAMENTO DE NOTAS) E CONSOLIDA UM UNICO
+      *           RELATORIO DE RECONCILIACAO (LIDOS/GRAVADOS/REJEITADOS
+      *           E SINALIZACAO DE ABEND POR PROGRAMA)
+      * DATA 08/08/2026
+      * MANUTENCAO:
+      * 08/08/2026 LFL - PROGRAMA CRIADO
+      ********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD-REPORT ASSIGN TO "EODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EODRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EOD-REPORT.
+       01 EOD-REPORT-LINE.
+           02 ER-PROGRAMA              PIC X(10).
+           02 FILLER                   PIC X(02).
+           02 ER-LIDOS                 PIC ZZZZ9.
+           02 FILLER                   PIC X(02).
+           02 ER-GRAVADOS              PIC ZZZZ9.
+           02 FILLER                   PIC X(02).
+           02 ER-REJEITADOS            PIC ZZZZ9.
+           02 FILLER                   PIC X(02).
+           02 ER-ABEND                 PIC X(07).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-EODRPT PIC X(02) VALUE ZEROS.
+       01 WRK-STATS-08.
+           02 WRK-08-LIDOS             PIC 9(05) VALUE ZEROS.
+           02 WRK-08-GRAVADOS          PIC 9(05) VALUE ZEROS.
+           02 WRK-08-REJEITADOS        PIC 9(05) VALUE ZEROS.
+           02 WRK-08-ABEND             PIC X(01) VALUE "N".
+       01 WRK-STATS-09.
+           02 WRK-09-LIDOS             PIC 9(05) VALUE ZEROS.
+           02 WRK-09-GRAVADOS          PIC 9(05) VALUE ZEROS.
+           02 WRK-09-REJEITADOS        PIC 9(05) VALUE ZEROS.
+           02 WRK-09-ABEND             PIC X(01) VALUE "N".
+       01 WRK-STATS-12.
+           02 WRK-12-LIDOS             PIC 9(05) VALUE ZEROS.
+           02 WRK-12-GRAVADOS          PIC 9(05) VALUE ZEROS.
+           02 WRK-12-REJEITADOS        PIC 9(05) VALUE ZEROS.
+           02 WRK-12-ABEND             PIC X(01) VALUE "N".
+       77 WRK-TOT-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOT-GRAVADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOT-REJEITADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOT-ABEND PIC 9(02) VALUE ZEROS.
+       77 WRK-ABEND-AUX PIC X(01) VALUE "N".
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-RELATORIO.
+           PERFORM 0100-EXECUTAR-PROGCOB08.
+           PERFORM 0200-EXECUTAR-PROGCOB09.
+           PERFORM 0300-EXECUTAR-PROGCOB12.
+           PERFORM 0400-CONSOLIDAR.
+           PERFORM 0900-FINALIZAR.
+           GOBACK.
+
+       0050-ABRIR-RELATORIO.
+           OPEN OUTPUT EOD-REPORT.
+
+       0100-EXECUTAR-PROGCOB08.
+      *********BOLETIM DA TURMA*****************************************
+           DISPLAY "EOD: INICIANDO PROGCOB08 (BOLETIM DA TURMA)".
+           CALL "PROGCOB08" USING WRK-STATS-08.
+           DISPLAY "EOD: PROGCOB08 CONCLUIDO".
+           MOVE SPACES TO EOD-REPORT-LINE.
+           MOVE "PROGCOB08" TO ER-PROGRAMA.
+           MOVE WRK-08-LIDOS TO ER-LIDOS.
+           MOVE WRK-08-GRAVADOS TO ER-GRAVADOS.
+           MOVE WRK-08-REJEITADOS TO ER-REJEITADOS.
+           MOVE WRK-08-ABEND TO WRK-ABEND-AUX.
+           PERFORM 0410-MONTAR-ABEND.
+           WRITE EOD-REPORT-LINE.
+           ADD WRK-08-LIDOS TO WRK-TOT-LIDOS.
+           ADD WRK-08-GRAVADOS TO WRK-TOT-GRAVADOS.
+           ADD WRK-08-REJEITADOS TO WRK-TOT-REJEITADOS.
+           IF WRK-08-ABEND = "S"
+               ADD 1 TO WRK-TOT-ABEND
+           END-IF.
+
+       0200-EXECUTAR-PROGCOB09.
+      *********COTACAO DE FRETE DO LOTE DE PEDIDOS DO DIA***************
+           DISPLAY "EOD: INICIANDO PROGCOB09 (COTACAO DE FRETE)".
+           CALL "PROGCOB09" USING WRK-STATS-09.
+           DISPLAY "EOD: PROGCOB09 CONCLUIDO".
+           MOVE SPACES TO EOD-REPORT-LINE.
+           MOVE "PROGCOB09" TO ER-PROGRAMA.
+           MOVE WRK-09-LIDOS TO ER-LIDOS.
+           MOVE WRK-09-GRAVADOS TO ER-GRAVADOS.
+           MOVE WRK-09-REJEITADOS TO ER-REJEITADOS.
+           MOVE WRK-09-ABEND TO WRK-ABEND-AUX.
+           PERFORM 0410-MONTAR-ABEND.
+           WRITE EOD-REPORT-LINE.
+           ADD WRK-09-LIDOS TO WRK-TOT-LIDOS.
+           ADD WRK-09-GRAVADOS TO WRK-TOT-GRAVADOS.
+           ADD WRK-09-REJEITADOS TO WRK-TOT-REJEITADOS.
+           IF WRK-09-ABEND = "S"
+               ADD 1 TO WRK-TOT-ABEND
+           END-IF.
+
+       0300-EXECUTAR-PROGCOB12.
+      *********LANCAMENTO DE NOTAS NO STUDENT-MASTER*********************
+           DISPLAY "EOD: INICIANDO PROGCOB12 (LANCAMENTO DE NOTAS)".
+           CALL "PROGCOB12" USING WRK-STATS-12.
+           DISPLAY "EOD: PROGCOB12 CONCLUIDO".
+           MOVE SPACES TO EOD-REPORT-LINE.
+           MOVE "PROGCOB12" TO ER-PROGRAMA.
+           MOVE WRK-12-LIDOS TO ER-LIDOS.
+           MOVE WRK-12-GRAVADOS TO ER-GRAVADOS.
+           MOVE WRK-12-REJEITADOS TO ER-REJEITADOS.
+           MOVE WRK-12-ABEND TO WRK-ABEND-AUX.
+           PERFORM 0410-MONTAR-ABEND.
+           WRITE EOD-REPORT-LINE.
+           ADD WRK-12-LIDOS TO WRK-TOT-LIDOS.
+           ADD WRK-12-GRAVADOS TO WRK-TOT-GRAVADOS.
+           ADD WRK-12-REJEITADOS TO WRK-TOT-REJEITADOS.
+           IF WRK-12-ABEND = "S"
+               ADD 1 TO WRK-TOT-ABEND
+           END-IF.
+
+       0410-MONTAR-ABEND.
+      *********SINALIZA ABEND NA LINHA DO RELATORIO DO LOTE CHAMADO*****
+           IF WRK-ABEND-AUX = "S"
+               MOVE "ABEND" TO ER-ABEND
+           ELSE
+               MOVE "OK" TO ER-ABEND
+           END-IF.
+
+       0400-CONSOLIDAR.
+      *********LINHA DE TOTAIS DO RELATORIO DE RECONCILIACAO************
+           MOVE SPACES TO EOD-REPORT-LINE.
+           WRITE EOD-REPORT-LINE.
+           MOVE "TOTAL" TO ER-PROGRAMA.
+           MOVE WRK-TOT-LIDOS TO ER-LIDOS.
+           MOVE WRK-TOT-GRAVADOS TO ER-GRAVADOS.
+           MOVE WRK-TOT-REJEITADOS TO ER-REJEITADOS.
+           IF WRK-TOT-ABEND > 0
+               MOVE "ABEND" TO ER-ABEND
+           ELSE
+               MOVE "OK" TO ER-ABEND
+           END-IF.
+           WRITE EOD-REPORT-LINE.
+           DISPLAY "=============================================".
+           DISPLAY "RELATORIO DE RECONCILIACAO DO FIM DE DIA (EODRPT)".
+           DISPLAY "TOTAL LIDOS     : " WRK-TOT-LIDOS.
+           DISPLAY "TOTAL GRAVADOS  : " WRK-TOT-GRAVADOS.
+           DISPLAY "TOTAL REJEITADOS: " WRK-TOT-REJEITADOS.
+           DISPLAY "PROGRAMAS COM ABEND: " WRK-TOT-ABEND.
+           DISPLAY "=============================================".
+
+       0900-FINALIZAR.
+           CLOSE EOD-REPORT.
