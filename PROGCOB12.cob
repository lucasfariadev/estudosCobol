@@ -6,42 +6,299 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS IF/ELSE/ENDIF
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - LE E GRAVA NOTAS NO STUDENT-MASTER, EM VEZ
+      *                   DE ACEITAR AS NOTAS DIRETO DO TERMINAL
+      * 08/08/2026 LFL - INCLUIDA NOTA3 E MEDIA PONDERADA (30/30/40)
+      *                   CONFORME CRITERIO DA SECRETARIA
+      * 08/08/2026 LFL - REJEITA REGISTRO COM NOTA FORA DA FAIXA 0-10
+      *                   EM VEZ DE CALCULAR A MEDIA COM O LIXO
+      * 08/08/2026 LFL - HISTOGRAMA DE DISTRIBUICAO DE MEDIAS DA TURMA
+      *                   APOS O FINAL DE PROCESSAMENTO
+      * 08/08/2026 LFL - CHECKPOINT DE PROCESSAMENTO A CADA N ALUNOS,
+      *                   PERMITINDO RETOMAR APOS UM ABEND
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
+      * 08/08/2026 LFL - DEVOLVE CONTADORES DE LIDOS/GRAVADOS/REJEITADOS
+      *                   E SINALIZADOR DE ABEND POR PARAMETRO OPCIONAL,
+      *                   PARA O LOTE DE FIM DE DIA PROGEOD CONSOLIDAR
+      * 08/08/2026 LFL - GRAVA CADA LANCAMENTO NO TRANSCRIPT-HISTORY,
+      *                   CHAVEADO POR ALUNO + PERIODO, PARA MANTER O
+      *                   HISTORICO DE NOTAS DE TODOS OS PERIODOS E NAO
+      *                   SO A ULTIMA MEDIA GRAVADA NO STUDENT-MASTER
       ********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WRK-FS-STUMAST.
+           SELECT CHECKPOINT-FILE ASSIGN TO "STUCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
+           SELECT TRANSCRIPT-HISTORY ASSIGN TO "TRANHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANHS-CHAVE
+               FILE STATUS IS WRK-FS-TRANHS.
        DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY CPSTUMAS.
+       FD CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+           02 CKPT-ULTIMO-ID          PIC X(10).
+       FD TRANSCRIPT-HISTORY.
+           COPY CPTRANHS.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
-       PROCEDURE DIVISION.
+       77 WRK-NOTA1 PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTA2 PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTA3 PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-FS-STUMAST PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-STUMAST PIC X(01) VALUE "N".
+           88 FIM-STUMAST VALUE "S".
+       77 WRK-NOTA-VALIDA PIC X(01) VALUE "S".
+           88 NOTA-VALIDA VALUE "S".
+        01 WRK-FAIXAS-MEDIA.
+           02 WRK-CNT-FAIXA-00-02 PIC 9(05) VALUE ZEROS.
+           02 WRK-CNT-FAIXA-02-04 PIC 9(05) VALUE ZEROS.
+           02 WRK-CNT-FAIXA-04-06 PIC 9(05) VALUE ZEROS.
+           02 WRK-CNT-FAIXA-06-08 PIC 9(05) VALUE ZEROS.
+           02 WRK-CNT-FAIXA-08-10 PIC 9(05) VALUE ZEROS.
+       77 WRK-CONTADOR PIC 9(02) VALUE ZEROS.
+       77 WRK-FAIXA-ROTULO PIC X(04) VALUE SPACES.
+       77 WRK-FAIXA-QTD PIC 9(05) VALUE ZEROS.
+       77 WRK-FAIXA-BARRA PIC X(30) VALUE SPACES.
+       77 WRK-FS-CKPT PIC X(02) VALUE ZEROS.
+       77 WRK-CKPT-INTERVALO PIC 9(05) VALUE 50.
+       77 WRK-CKPT-CONTADOR PIC 9(05) VALUE ZEROS.
+       77 WRK-CKPT-ULTIMO-ID PIC X(10) VALUE SPACES.
+       77 WRK-CKPT-EXISTE PIC X(01) VALUE "N".
+           88 CKPT-EXISTE VALUE "S".
+       77 WRK-CNT-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-GRAVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-REJEITADO PIC 9(05) VALUE ZEROS.
+       77 WRK-ABEND PIC X(01) VALUE "N".
+           88 HOUVE-ABEND VALUE "S".
+       77 WRK-FS-TRANHS PIC X(02) VALUE ZEROS.
+       01 WRK-DATASYS-NUM PIC 9(08) VALUE ZEROS.
+       01 WRK-DATASYS-NUM-X REDEFINES WRK-DATASYS-NUM.
+           02 WRK-DATASYS-ANO    PIC 9(04).
+           02 WRK-DATASYS-MES    PIC 9(02).
+           02 WRK-DATASYS-DIA    PIC 9(02).
+       77 WRK-TERM-ID PIC 9(05) VALUE ZEROS.
+       LINKAGE SECTION.
+       01 LK-EOD-STATS.
+           02 LK-EOD-LIDOS             PIC 9(05).
+           02 LK-EOD-GRAVADOS          PIC 9(05).
+           02 LK-EOD-REJEITADOS        PIC 9(05).
+           02 LK-EOD-ABEND             PIC X(01).
+       PROCEDURE DIVISION USING OPTIONAL LK-EOD-STATS.
        0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-STUMAST.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0350-DISTRIBUICAO.
+           IF ADDRESS OF LK-EOD-STATS NOT = NULL
+               MOVE WRK-CNT-LIDOS TO LK-EOD-LIDOS
+               MOVE WRK-CNT-GRAVADO TO LK-EOD-GRAVADOS
+               MOVE WRK-CNT-REJEITADO TO LK-EOD-REJEITADOS
+               MOVE WRK-ABEND TO LK-EOD-ABEND
+           END-IF.
+           GOBACK.
+
+       0050-ABRIR-ARQUIVOS.
+           OPEN I-O STUDENT-MASTER.
+           IF WRK-FS-STUMAST NOT = "00"
+               DISPLAY "ERRO AO ABRIR STUDENT-MASTER: " WRK-FS-STUMAST
+               MOVE "S" TO WRK-EOF-STUMAST
+               MOVE "S" TO WRK-ABEND
+           END-IF.
+           PERFORM 0055-ABRIR-TRANSCRIPT-HISTORY.
+           PERFORM 0056-DETERMINAR-TERMO.
+           PERFORM 0060-RETOMAR-CHECKPOINT.
+
+       0055-ABRIR-TRANSCRIPT-HISTORY.
+      *********ABRE O HISTORICO OU CRIA O ARQUIVO NO PRIMEIRO USO******
+           OPEN INPUT TRANSCRIPT-HISTORY.
+           IF WRK-FS-TRANHS = "00"
+               CLOSE TRANSCRIPT-HISTORY
+           ELSE
+               OPEN OUTPUT TRANSCRIPT-HISTORY
+               CLOSE TRANSCRIPT-HISTORY
+           END-IF.
+           OPEN I-O TRANSCRIPT-HISTORY.
+
+       0056-DETERMINAR-TERMO.
+      *********PERIODO DO LANCAMENTO = ANO + SEMESTRE DA DATA DO LOTE**
+           CALL "PROGDATA" USING WRK-DATASYS-NUM.
+           IF WRK-DATASYS-MES <= 6
+               COMPUTE WRK-TERM-ID = (WRK-DATASYS-ANO * 10) + 1
+           ELSE
+               COMPUTE WRK-TERM-ID = (WRK-DATASYS-ANO * 10) + 2
+           END-IF.
+
+       0060-RETOMAR-CHECKPOINT.
+      *********REPOSICIONA O ARQUIVO NO ULTIMO ALUNO CHECKPOINTADO****
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-ULTIMO-ID TO WRK-CKPT-ULTIMO-ID
+                       MOVE "S" TO WRK-CKPT-EXISTE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CKPT-EXISTE AND NOT FIM-STUMAST
+               DISPLAY "RETOMANDO PROCESSAMENTO APOS: "
+                   WRK-CKPT-ULTIMO-ID
+               MOVE WRK-CKPT-ULTIMO-ID TO STU-ID
+               START STUDENT-MASTER KEY IS GREATER THAN STU-ID
+                   INVALID KEY
+                       MOVE "S" TO WRK-EOF-STUMAST
+               END-START
+           END-IF.
 
        0100-INICIALIZAR.
-      *********COLETA DE NOTAS****************
-           DISPLAY "=====================".
-           DISPLAY "DIGITE A NOTA 1".
-           ACCEPT WRK-NOTA1.
+      *********LEITURA DE UM ALUNO DO STUDENT-MASTER**********
+           IF NOT FIM-STUMAST
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "S" TO WRK-EOF-STUMAST
+                   NOT AT END
+                       ADD 1 TO WRK-CNT-LIDOS
+                       MOVE STU-NOTA1 TO WRK-NOTA1
+                       MOVE STU-NOTA2 TO WRK-NOTA2
+                       MOVE STU-NOTA3 TO WRK-NOTA3
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
            DISPLAY "=====================".
-           DISPLAY "DIGITE A NOTA 2".
-           ACCEPT WRK-NOTA2.
+           DISPLAY "ALUNO " STU-ID ": " STU-NOME.
+           MOVE "S" TO WRK-NOTA-VALIDA.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10 OR WRK-NOTA3 > 10
+               MOVE "N" TO WRK-NOTA-VALIDA
+               DISPLAY "NOTA FORA DA FAIXA 0-10 - REGISTRO REJEITADO"
+               ADD 1 TO WRK-CNT-REJEITADO
+           END-IF.
+           IF NOTA-VALIDA
+               PERFORM 0210-CALCULAR-MEDIA
+           END-IF.
            DISPLAY "=====================".
-       0200-PROCESSAR.
+           PERFORM 0100-INICIALIZAR.
+
+       0210-CALCULAR-MEDIA.
       ***********CALCULO DA MEDIA ***********
            DISPLAY "A MEDIA DO ALUNO É:".
-            COMPUTE  WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
+            COMPUTE WRK-MEDIA = (WRK-NOTA1 * 0.30) +
+                                 (WRK-NOTA2 * 0.30) +
+                                 (WRK-NOTA3 * 0.40).
            DISPLAY WRK-MEDIA.
+           PERFORM 0220-TALHAR-FAIXA.
       **********TESTE IF PARA VER APROVAÇÃO ****
               IF WRK-MEDIA >= 6
                   DISPLAY "ALUNO APROVADO!"
+                  MOVE "A" TO STU-SITUACAO
               ELSE
                   IF WRK-MEDIA >=4
                       DISPLAY "ALUNO EM RECUPERAÇÃO"
+                      MOVE "R" TO STU-SITUACAO
                   ELSE
                       DISPLAY "ALUNO REPROVADO!"
+                      MOVE "F" TO STU-SITUACAO
                   END-IF
               END-IF.
-           DISPLAY "=====================".
+           MOVE WRK-MEDIA TO STU-MEDIA.
+           REWRITE STU-RECORD.
+           PERFORM 0215-GRAVAR-HISTORICO.
+           ADD 1 TO WRK-CNT-GRAVADO.
+           ADD 1 TO WRK-CKPT-CONTADOR.
+           IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+               PERFORM 0230-GRAVAR-CHECKPOINT
+           END-IF.
+
+       0215-GRAVAR-HISTORICO.
+      *********UM REGISTRO DE HISTORICO POR ALUNO E PERIODO LANCADO****
+           MOVE STU-ID TO TRANHS-STU-ID.
+           MOVE WRK-TERM-ID TO TRANHS-TERM-ID.
+           MOVE STU-NOTA1 TO TRANHS-NOTA1.
+           MOVE STU-NOTA2 TO TRANHS-NOTA2.
+           MOVE STU-NOTA3 TO TRANHS-NOTA3.
+           MOVE STU-MEDIA TO TRANHS-MEDIA.
+           MOVE STU-SITUACAO TO TRANHS-SITUACAO.
+           WRITE TRANHS-RECORD
+               INVALID KEY
+                   REWRITE TRANHS-RECORD
+           END-WRITE.
+
+       0230-GRAVAR-CHECKPOINT.
+      *********GRAVA O ID DO ULTIMO ALUNO PROCESSADO COM SUCESSO*******
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE STU-ID TO CKPT-ULTIMO-ID.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZEROS TO WRK-CKPT-CONTADOR.
+
+       0220-TALHAR-FAIXA.
+      *********TALONA A MEDIA NA FAIXA DE DISTRIBUICAO DA TURMA*******
+           EVALUATE TRUE
+               WHEN WRK-MEDIA < 2
+                   ADD 1 TO WRK-CNT-FAIXA-00-02
+               WHEN WRK-MEDIA < 4
+                   ADD 1 TO WRK-CNT-FAIXA-02-04
+               WHEN WRK-MEDIA < 6
+                   ADD 1 TO WRK-CNT-FAIXA-04-06
+               WHEN WRK-MEDIA < 8
+                   ADD 1 TO WRK-CNT-FAIXA-06-08
+               WHEN OTHER
+                   ADD 1 TO WRK-CNT-FAIXA-08-10
+           END-EVALUATE.
+
        0300-FINALIZAR.
+      *********JOB CONCLUIDO COM SUCESSO - LIMPA O CHECKPOINT*********
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            DISPLAY "MUITO OBRIGADO POR UTILIZAR O PROGRAMA".
            DISPLAY "FINAL DE PROCESSAMENTO".
-           STOP RUN.
+           CLOSE STUDENT-MASTER TRANSCRIPT-HISTORY.
+
+       0350-DISTRIBUICAO.
+      *********HISTOGRAMA DE DISTRIBUICAO DE MEDIAS DA TURMA**********
+           DISPLAY "=====================".
+           DISPLAY "DISTRIBUIÇÃO DE MEDIAS DA TURMA".
+           DISPLAY "=====================".
+           MOVE "0-2 " TO WRK-FAIXA-ROTULO.
+           MOVE WRK-CNT-FAIXA-00-02 TO WRK-FAIXA-QTD.
+           PERFORM 0360-IMPRIMIR-BARRA.
+           MOVE "2-4 " TO WRK-FAIXA-ROTULO.
+           MOVE WRK-CNT-FAIXA-02-04 TO WRK-FAIXA-QTD.
+           PERFORM 0360-IMPRIMIR-BARRA.
+           MOVE "4-6 " TO WRK-FAIXA-ROTULO.
+           MOVE WRK-CNT-FAIXA-04-06 TO WRK-FAIXA-QTD.
+           PERFORM 0360-IMPRIMIR-BARRA.
+           MOVE "6-8 " TO WRK-FAIXA-ROTULO.
+           MOVE WRK-CNT-FAIXA-06-08 TO WRK-FAIXA-QTD.
+           PERFORM 0360-IMPRIMIR-BARRA.
+           MOVE "8-10" TO WRK-FAIXA-ROTULO.
+           MOVE WRK-CNT-FAIXA-08-10 TO WRK-FAIXA-QTD.
+           PERFORM 0360-IMPRIMIR-BARRA.
+
+       0360-IMPRIMIR-BARRA.
+      *********MONTA UMA LINHA DO HISTOGRAMA COM "*" POR ALUNO********
+           MOVE SPACES TO WRK-FAIXA-BARRA.
+           PERFORM 0370-ACRESCENTAR-ASTERISCO
+               VARYING WRK-CONTADOR FROM 1 BY 1
+               UNTIL WRK-CONTADOR > WRK-FAIXA-QTD
+                  OR WRK-CONTADOR > 30.
+           DISPLAY WRK-FAIXA-ROTULO ": " WRK-FAIXA-BARRA
+               " (" WRK-FAIXA-QTD ")".
+
+       0370-ACRESCENTAR-ASTERISCO.
+           MOVE "*" TO WRK-FAIXA-BARRA(WRK-CONTADOR:1).
