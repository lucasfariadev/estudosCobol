@@ -6,36 +6,207 @@
       * OBJETIVO: RECEBER VENDAS AT� PARAR
       * UTILIZAR COMANDOS PERFORM - UNTIL
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - CADA VENDA DIGITADA PASSA A SER GRAVADA COMO
+      *                   UM REGISTRO DE DETALHE (SEQUENCIAL + DATA DO
+      *                   SISTEMA) NO ARQUIVO SALESDET, PARA CONFERIR
+      *                   WRK-ACUM CONTRA AS ENTRADAS INDIVIDUAIS
+      * 08/08/2026 LFL - GRAVA UM RELATORIO DE FECHAMENTO (DATA,
+      *                   WRK-QT, WRK-ACUM) NO CLOSERPT AO FINAL DA
+      *                   SESSAO E ZERA OS ACUMULADORES PARA A PROXIMA
+      * 08/08/2026 LFL - CHECKPOINT DE WRK-QT/WRK-ACUM/WRK-SEQ A CADA
+      *                   N VENDAS, PERMITINDO RETOMAR A SESSAO APOS
+      *                   UM ABEND SEM PERDER O ACUMULADO
+      * 08/08/2026 LFL - ACEITA LANCAMENTO DE DEVOLUCAO/ESTORNO (V/R)
+      *                   QUE SUBTRAI DE WRK-ACUM EM VEZ DE SO SOMAR
+      * 08/08/2026 LFL - EXIBE O TICKET MEDIO ACUMULADO A CADA VENDA
+      * 08/08/2026 LFL - ACOMPANHA A MAIOR VENDA DA SESSAO EM
+      *                   WRK-MAIOR-VENDA E MOSTRA NO FECHAMENTO
+      * 08/08/2026 LFL - A DATA DO DETALHE E DO FECHAMENTO PASSA A SER
+      *                   OBTIDA DA ROTINA COMUM PROGDATA, A MESMA
+      *                   USADA PELO PROGCOB18
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
       ********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-DETAIL ASSIGN TO "SALESDET"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DETALHE.
+           SELECT CLOSING-REPORT ASSIGN TO "CLOSERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CLOSE.
+           SELECT CHECKPOINT-FILE ASSIGN TO "VENDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
        DATA DIVISION.
+       FILE SECTION.
+       FD SALES-DETAIL.
+           COPY CPSALDET.
+       FD CLOSING-REPORT.
+           COPY CPCLOSE.
+       FD CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+           02 CKPT-QT                 PIC 9(03).
+           02 CKPT-ACUM               PIC S9(09).
+           02 CKPT-SEQ                PIC 9(05).
+           02 CKPT-MAIOR-VENDA        PIC 9(06)V99.
        WORKING-STORAGE SECTION.
        77 WRK-VENDAS PIC 9(06)V99 VALUE ZEROS.
        77 WRK-QT     PIC 9(03)    VALUE ZEROS.
-       77 WRK-ACUM   PIC 9(09)    VALUE ZEROS.
+       77 WRK-ACUM   PIC S9(09)   VALUE ZEROS.
+       77 WRK-SEQ PIC 9(05) VALUE ZEROS.
+       77 WRK-TIPO-LANC PIC X(01) VALUE "V".
+           88 LANC-VENDA VALUE "V".
+           88 LANC-DEVOLUCAO VALUE "R".
+       77 WRK-MEDIA-VENDA PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-MAIOR-VENDA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FS-DETALHE PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CLOSE PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CKPT PIC X(02) VALUE ZEROS.
+       77 WRK-CKPT-INTERVALO PIC 9(05) VALUE 10.
+       77 WRK-CKPT-CONTADOR PIC 9(05) VALUE ZEROS.
+       01 WRK-DATASYS.
+           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
+       01 WRK-DATASYS-NUM REDEFINES WRK-DATASYS PIC 9(08).
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
            PERFORM 0100-INICIALIZAR.
            IF WRK-VENDAS > 0
                PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
            END-IF.
            PERFORM 0300-FINALIZAR.
 
+       0050-ABRIR-ARQUIVOS.
+           OPEN EXTEND SALES-DETAIL.
+           IF WRK-FS-DETALHE NOT = "00"
+               OPEN OUTPUT SALES-DETAIL
+           END-IF.
+           OPEN EXTEND CLOSING-REPORT.
+           IF WRK-FS-CLOSE NOT = "00"
+               OPEN OUTPUT CLOSING-REPORT
+           END-IF.
+           PERFORM 0060-RETOMAR-CHECKPOINT.
+
+       0060-RETOMAR-CHECKPOINT.
+      *********RETOMA WRK-QT/WRK-ACUM/WRK-SEQ DO ULTIMO CHECKPOINT*****
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-QT TO WRK-QT
+                       MOVE CKPT-ACUM TO WRK-ACUM
+                       MOVE CKPT-SEQ TO WRK-SEQ
+                       MOVE CKPT-MAIOR-VENDA TO WRK-MAIOR-VENDA
+                       IF WRK-QT > 0
+                           COMPUTE WRK-MEDIA-VENDA ROUNDED =
+                               WRK-ACUM / WRK-QT
+                       END-IF
+                       DISPLAY "RETOMANDO SESSAO - WRK-QT: " WRK-QT
+                           " WRK-ACUM: " WRK-ACUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        0100-INICIALIZAR.
       *********COLETA DE NUMERO****************
-       DISPLAY "DIGITE UM NUMERO"
-       ACCEPT WRK-VENDAS.
+           DISPLAY "DIGITE UM NUMERO (0 PARA ENCERRAR)"
+           ACCEPT WRK-VENDAS.
+           IF WRK-VENDAS NOT = 0
+               PERFORM 0110-COLETAR-TIPO-LANCAMENTO
+           END-IF.
+
+       0110-COLETAR-TIPO-LANCAMENTO.
+      *********DEFINE SE O LANCAMENTO E VENDA OU DEVOLUCAO/ESTORNO*****
+           DISPLAY "TIPO DE LANCAMENTO - V=VENDA  R=DEVOLUCAO/ESTORNO".
+           ACCEPT WRK-TIPO-LANC.
+           IF NOT LANC-VENDA AND NOT LANC-DEVOLUCAO
+               DISPLAY "TIPO INVALIDO - ASSUMINDO VENDA"
+               MOVE "V" TO WRK-TIPO-LANC
+           END-IF.
 
        0200-PROCESSAR.
-      ***********CALCULO DA MULTIPLICA��O ***********
+      ***********ATUALIZA O ACUMULADO CONFORME O TIPO DE LANCAMENTO****
            ADD 1 TO WRK-QT.
-           ADD WRK-VENDAS TO WRK-ACUM.
+           EVALUATE TRUE
+               WHEN LANC-DEVOLUCAO
+                   SUBTRACT WRK-VENDAS FROM WRK-ACUM
+               WHEN OTHER
+                   ADD WRK-VENDAS TO WRK-ACUM
+                   IF WRK-VENDAS > WRK-MAIOR-VENDA
+                       MOVE WRK-VENDAS TO WRK-MAIOR-VENDA
+                   END-IF
+           END-EVALUATE.
+           COMPUTE WRK-MEDIA-VENDA ROUNDED = WRK-ACUM / WRK-QT.
+           DISPLAY "TICKET MEDIO ATE AGORA: " WRK-MEDIA-VENDA.
+           PERFORM 0210-GRAVAR-DETALHE.
+           ADD 1 TO WRK-CKPT-CONTADOR.
+           IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+               PERFORM 0230-GRAVAR-CHECKPOINT
+           END-IF.
            PERFORM 0100-INICIALIZAR.
 
+       0230-GRAVAR-CHECKPOINT.
+      *********GRAVA O CHECKPOINT COM O ACUMULADO ATE AGORA************
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-QT TO CKPT-QT.
+           MOVE WRK-ACUM TO CKPT-ACUM.
+           MOVE WRK-SEQ TO CKPT-SEQ.
+           MOVE WRK-MAIOR-VENDA TO CKPT-MAIOR-VENDA.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZEROS TO WRK-CKPT-CONTADOR.
+
+       0210-GRAVAR-DETALHE.
+      *********GRAVA O DETALHE DA VENDA NO SALESDET*********************
+           ADD 1 TO WRK-SEQ.
+           CALL "PROGDATA" USING WRK-DATASYS-NUM.
+           MOVE WRK-SEQ TO SD-SEQ.
+           MOVE WRK-DATASYS TO SD-DATA.
+           MOVE WRK-TIPO-LANC TO SD-TIPO.
+           IF LANC-DEVOLUCAO
+               COMPUTE SD-VALOR = WRK-VENDAS * -1
+           ELSE
+               MOVE WRK-VENDAS TO SD-VALOR
+           END-IF.
+           WRITE SALES-DETAIL-LINE.
+
 
       **********TESTE IF PARA VER APROVA��O ****
        0300-FINALIZAR.
            DISPLAY "MUITO OBRIGADO POR UTILIZAR O PROGRAMA".
            DISPLAY "CARRINHO COM: " WRK-ACUM " ITENS".
+           DISPLAY "MAIOR VENDA DO DIA: " WRK-MAIOR-VENDA.
            DISPLAY "FINAL DE PROCESSAMENTO".
-           STOP RUN.
+           PERFORM 0310-GRAVAR-FECHAMENTO.
+           CLOSE SALES-DETAIL CLOSING-REPORT.
+           GOBACK.
+
+       0310-GRAVAR-FECHAMENTO.
+      *********GRAVA O FECHAMENTO DA SESSAO E ZERA OS ACUMULADORES DA
+      *********PROXIMA SESSAO, MAS MANTEM WRK-SEQ NO CHECKPOINT PARA
+      *********QUE O SALESDET (OPEN EXTEND, NUNCA ZERADO) NUNCA REPITA
+      *********UM NUMERO DE SEQUENCIA JA GRAVADO EM UMA SESSAO ANTERIOR
+           CALL "PROGDATA" USING WRK-DATASYS-NUM.
+           MOVE WRK-DATASYS TO CL-DATA.
+           MOVE WRK-QT TO CL-QT.
+           MOVE WRK-ACUM TO CL-ACUM.
+           MOVE WRK-MEDIA-VENDA TO CL-MEDIA.
+           MOVE WRK-MAIOR-VENDA TO CL-MAIOR-VENDA.
+           WRITE CLOSING-LINE.
+           MOVE ZEROS TO WRK-QT.
+           MOVE ZEROS TO WRK-ACUM.
+           MOVE ZEROS TO WRK-MAIOR-VENDA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZEROS TO CKPT-QT.
+           MOVE ZEROS TO CKPT-ACUM.
+           MOVE WRK-SEQ TO CKPT-SEQ.
+           MOVE ZEROS TO CKPT-MAIOR-VENDA.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
