@@ -6,40 +6,164 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS IF/ELSE/ENDIF
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - INCLUIDA NOTA3 E MEDIA PONDERADA (30/30/40)
+      *                   CONFORME CRITERIO DA SECRETARIA
+      * 08/08/2026 LFL - PASSA A LER O STUDENT-MASTER E IMPRIME
+      *                   BOLETIM DA TURMA COM RESUMO POR SITUACAO
+      * 08/08/2026 LFL - REJEITA REGISTRO COM NOTA FORA DA FAIXA 0-10
+      *                   EM VEZ DE CALCULAR A MEDIA COM O LIXO
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
+      * 08/08/2026 LFL - DEVOLVE CONTADORES DE LIDOS/GRAVADOS/REJEITADOS
+      *                   E SINALIZADOR DE ABEND POR PARAMETRO OPCIONAL,
+      *                   PARA O LOTE DE FIM DE DIA PROGEOD CONSOLIDAR
       ********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WRK-FS-STUMAST.
+           SELECT ROSTER-REPORT ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROSTER.
        DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY CPSTUMAS.
+       FD ROSTER-REPORT.
+           COPY CPROSTER.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
-       PROCEDURE DIVISION.
-      *********COLETA DE NOTAS****************
-           DISPLAY "====================="
-           DISPLAY "DIGITE A NOTA 1"
-           ACCEPT WRK-NOTA1.
-           DISPLAY "====================="
-           DISPLAY "DIGITE A NOTA 2"
-           ACCEPT WRK-NOTA2.
-           DISPLAY "====================="
-      ***********CALCULO DA MEDIA ***********
-           DISPLAY "A MEDIA DO ALUNO É:"
-            COMPUTE  WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-           DISPLAY WRK-MEDIA.
+       77 WRK-NOTA1 PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTA2 PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTA3 PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-FS-STUMAST PIC X(02) VALUE ZEROS.
+       77 WRK-FS-ROSTER PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-STUMAST PIC X(01) VALUE "N".
+           88 FIM-STUMAST VALUE "S".
+       77 WRK-CNT-APROVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-RECUPERA PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-REPROVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-REJEITADO PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-GRAVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-ABEND PIC X(01) VALUE "N".
+           88 HOUVE-ABEND VALUE "S".
+       77 WRK-NOTA-VALIDA PIC X(01) VALUE "S".
+           88 NOTA-VALIDA VALUE "S".
+       LINKAGE SECTION.
+       01 LK-EOD-STATS.
+           02 LK-EOD-LIDOS             PIC 9(05).
+           02 LK-EOD-GRAVADOS          PIC 9(05).
+           02 LK-EOD-REJEITADOS        PIC 9(05).
+           02 LK-EOD-ABEND             PIC X(01).
+       PROCEDURE DIVISION USING OPTIONAL LK-EOD-STATS.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-STUMAST.
+           PERFORM 0300-FINALIZAR.
+
+       0050-ABRIR-ARQUIVOS.
+           OPEN INPUT STUDENT-MASTER.
+           IF WRK-FS-STUMAST NOT = "00"
+               DISPLAY "ERRO AO ABRIR STUDENT-MASTER: " WRK-FS-STUMAST
+               MOVE "S" TO WRK-EOF-STUMAST
+               MOVE "S" TO WRK-ABEND
+           END-IF.
+           OPEN OUTPUT ROSTER-REPORT.
+
+       0100-INICIALIZAR.
+      *********LEITURA DE UM ALUNO DO STUDENT-MASTER**********
+           IF NOT FIM-STUMAST
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "S" TO WRK-EOF-STUMAST
+                   NOT AT END
+                       ADD 1 TO WRK-CNT-LIDOS
+                       MOVE STU-NOTA1 TO WRK-NOTA1
+                       MOVE STU-NOTA2 TO WRK-NOTA2
+                       MOVE STU-NOTA3 TO WRK-NOTA3
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+           MOVE "S" TO WRK-NOTA-VALIDA.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10 OR WRK-NOTA3 > 10
+               MOVE "N" TO WRK-NOTA-VALIDA
+           END-IF.
+           IF NOTA-VALIDA
+               PERFORM 0210-CALCULAR-MEDIA
+           ELSE
+               MOVE STU-NOME TO RL-NOME
+               MOVE ZEROS TO RL-MEDIA
+               MOVE "REJEITADO - NOTA INVALIDA" TO RL-SITUACAO
+               ADD 1 TO WRK-CNT-REJEITADO
+               WRITE ROSTER-LINE
+               ADD 1 TO WRK-CNT-GRAVADO
+           END-IF.
+           PERFORM 0100-INICIALIZAR.
+
+       0210-CALCULAR-MEDIA.
+      ***********CALCULO DA MEDIA PONDERADA (30/30/40) ***********
+            COMPUTE WRK-MEDIA = (WRK-NOTA1 * 0,30) +
+                                 (WRK-NOTA2 * 0,30) +
+                                 (WRK-NOTA3 * 0,40).
       **********TESTE EVALUATE PARA VER APROVAÇÃO ****
               EVALUATE WRK-MEDIA
                WHEN 10
-                   DISPLAY "ALUNO APROVADO! PARABÉNS!"
-               WHEN 6 THRU 9,9
-                   DISPLAY "ALUNO APROVADO!"
-               WHEN 2 THRU 5,9
-                   DISPLAY "ALUNO RECUPERACAO!"
+                   MOVE "APROVADO - PARABÉNS" TO RL-SITUACAO
+                   ADD 1 TO WRK-CNT-APROVADO
+               WHEN 6 THRU 9,99
+                   MOVE "APROVADO" TO RL-SITUACAO
+                   ADD 1 TO WRK-CNT-APROVADO
+               WHEN 2 THRU 5,99
+                   MOVE "RECUPERACAO" TO RL-SITUACAO
+                   ADD 1 TO WRK-CNT-RECUPERA
                WHEN OTHER
-                   DISPLAY "ALUNO REPROVADO!"
+                   MOVE "REPROVADO" TO RL-SITUACAO
+                   ADD 1 TO WRK-CNT-REPROVADO
               END-EVALUATE.
-           DISPLAY "====================="
+           MOVE STU-NOME TO RL-NOME.
+           MOVE WRK-MEDIA TO RL-MEDIA.
+           WRITE ROSTER-LINE.
+           ADD 1 TO WRK-CNT-GRAVADO.
 
-           STOP RUN.
+       0300-FINALIZAR.
+           MOVE SPACES TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           MOVE "RESUMO DA TURMA" TO RL-NOME.
+           WRITE ROSTER-LINE.
+           MOVE SPACES TO ROSTER-LINE.
+           STRING "APROVADOS: " WRK-CNT-APROVADO
+               DELIMITED BY SIZE INTO RL-NOME.
+           WRITE ROSTER-LINE.
+           MOVE SPACES TO ROSTER-LINE.
+           STRING "EM RECUPERACAO: " WRK-CNT-RECUPERA
+               DELIMITED BY SIZE INTO RL-NOME.
+           WRITE ROSTER-LINE.
+           MOVE SPACES TO ROSTER-LINE.
+           STRING "REPROVADOS: " WRK-CNT-REPROVADO
+               DELIMITED BY SIZE INTO RL-NOME.
+           WRITE ROSTER-LINE.
+           MOVE SPACES TO ROSTER-LINE.
+           STRING "REJEITADOS (NOTA INVALIDA): " WRK-CNT-REJEITADO
+               DELIMITED BY SIZE INTO RL-NOME.
+           WRITE ROSTER-LINE.
+           DISPLAY "MUITO OBRIGADO POR UTILIZAR O PROGRAMA".
+           DISPLAY "FINAL DE PROCESSAMENTO".
+           CLOSE STUDENT-MASTER ROSTER-REPORT.
+           IF ADDRESS OF LK-EOD-STATS NOT = NULL
+               MOVE WRK-CNT-LIDOS TO LK-EOD-LIDOS
+               MOVE WRK-CNT-GRAVADO TO LK-EOD-GRAVADOS
+               MOVE WRK-CNT-REJEITADO TO LK-EOD-REJEITADOS
+               MOVE WRK-ABEND TO LK-EOD-ABEND
+           END-IF.
+           GOBACK.
