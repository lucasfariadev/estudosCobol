@@ -1,52 +1,530 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB08.
+       PROGRAM-ID. PROGCOB09.
       ********************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = LUCAS FARIA LURF
       * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR FRETE
       * UTILIZAR COMANDOS EVALUATE
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - TABELA DE FRETE POR UF PASSA A SER CARREGADA
+      *                   DE UM ARQUIVO EXTERNO, EM VEZ DE PERCENTUAIS
+      *                   FIXOS NO EVALUATE (SO SP/RJ/MG)
+      * 08/08/2026 LFL - FRETE POR PESO, COBRA O MAIOR ENTRE O FRETE
+      *                   POR VALOR E O FRETE POR PESO DO PRODUTO
+      * 08/08/2026 LFL - PASSA A LER O LOTE DE PEDIDOS DO DIA (ORDERS)
+      *                   E GERAR O MANIFESTO DE FRETE, EM VEZ DE
+      *                   ACEITAR UM PEDIDO POR VEZ NO TERMINAL
+      * 08/08/2026 LFL - VALIDA O PRODUTO NO CATALOGO ANTES DE COTAR
+      *                   O FRETE, REJEITANDO PRODUTO INEXISTENTE OU
+      *                   DESCONTINUADO
+      * 08/08/2026 LFL - APLICA CUPOM DE DESCONTO (PERCENTUAL OU VALOR
+      *                   FIXO) SOBRE WRK-VALOR ANTES DO CALCULO DO
+      *                   FRETE POR VALOR
+      * 08/08/2026 LFL - GRAVA UM REGISTRO DE RASTREIO PARA CADA FRETE
+      *                   COTADO E AVANCA O STATUS DOS EMBARQUES
+      *                   PENDENTES A CADA EXECUCAO DO LOTE
+      * 08/08/2026 LFL - CONVERTE O VALOR DO PEDIDO PARA REAIS ANTES DO
+      *                   FRETE POR VALOR E DEVOLVE A COTACAO NA MOEDA
+      *                   DO CLIENTE, PARA PEDIDOS DE EXPORTACAO
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
+      * 08/08/2026 LFL - DEVOLVE CONTADORES DE LIDOS/GRAVADOS/REJEITADOS
+      *                   E SINALIZADOR DE ABEND POR PARAMETRO OPCIONAL,
+      *                   PARA O LOTE DE FIM DE DIA PROGEOD CONSOLIDAR
+      * 08/08/2026 LFL - PEDIDO SEM UF ATENDIDA NA TABELA AGORA GRAVA
+      *                   MF-SITUACAO REJEITADO E NAO ENTRA NO FRETE
+      *                   ACUMULADO, EM VEZ DE UMA LINHA DE FRETE ZERO
+      *                   IGUAL A UM FRETE GRATIS DE VERDADE
+      * 08/08/2026 LFL - 0400-ATUALIZAR-EMBARQUES PASSA A IGNORAR OS
+      *                   EMBARQUES GRAVADOS NESTA MESMA EXECUCAO, PARA
+      *                   QUE UM EMBARQUE RECEM CRIADO NAO SEJA AVANCADO
+      *                   DE STATUS ANTES DE UM DESPACHO REAL
+      * 08/08/2026 LFL - FRETE POR PESO PASSA A USAR O PESO DO PRODUTO
+      *                   NO CATALOGO QUANDO O PEDIDO NAO INFORMAR PESO
       ********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UF-RATE-FILE ASSIGN TO "UFRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-UFRATE.
+           SELECT ORDERS-FILE ASSIGN TO "ORDERS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ORDERS.
+           SELECT MANIFEST-REPORT ASSIGN TO "MANIFEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MANIFEST.
+           SELECT PRODUCT-CATALOG ASSIGN TO "PRODCAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS WRK-FS-PRODCAT.
+           SELECT COUPON-FILE ASSIGN TO "COUPONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CUPOM.
+           SELECT SHIPMENT-TRACKING ASSIGN TO "SHIPTRK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SHIP-NUMERO
+               FILE STATUS IS WRK-FS-SHIPTRK.
+           SELECT CURRENCY-FILE ASSIGN TO "CURRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CURR.
        DATA DIVISION.
+       FILE SECTION.
+       FD UF-RATE-FILE.
+           COPY CPUFRATE.
+       FD ORDERS-FILE.
+           COPY CPORDERS.
+       FD MANIFEST-REPORT.
+           COPY CPMANIF.
+       FD PRODUCT-CATALOG.
+           COPY CPPRODCT.
+       FD COUPON-FILE.
+           COPY CPCOUPON.
+       FD SHIPMENT-TRACKING.
+           COPY CPSHIPMT.
+       FD CURRENCY-FILE.
+           COPY CPCURR.
        WORKING-STORAGE SECTION.
        77 WRK-PRODUTO PIC X(20) VALUE SPACES.
        77 WRK-UF PIC X(02) VALUE SPACES.
-       77 WRK-VALORUF PIC 9(06)99 VALUE ZEROS.
        77 WRK-VALOR PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-FRETE PIC 9(04)V99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-      *********COLETA DE DADOS****************
-           DISPLAY "====================="
-           DISPLAY "DIGITE O PRUDOTO"
-           ACCEPT WRK-PRODUTO.
-           DISPLAY "====================="
-           DISPLAY "DIGITE O VALOR"
-           ACCEPT WRK-VALOR.
-           DISPLAY "====================="
-           DISPLAY "DIGITE O ESTADO/DESTINO"
-           ACCEPT WRK-UF.
-           DISPLAY "====================="
-      ***********CALCULO DO FRETE ***********
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = 1,05 * WRK-VALOR
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = 1,10 * WRK-VALOR
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = 1,15 * WRK-VALOR
-               WHEN OTHER
-               DISPLAY "DESCULPE, NÃO PODEMOS ENTREGAR"
-           END-EVALUATE.
-           DISPLAY "=========================="
-      **********RESULTADO COM VALOR****
-           IF WRK-FRETE NOT EQUAL 0
-               DISPLAY "FICAREMOS FELIZES EM TE ENTREGAR " WRK-PRODUTO
-               DISPLAY "O VALOR COM FRETE PARA " WRK-UF " SERÁ:"
-               DISPLAY WRK-FRETE
-               DISPLAY "=========================="
-           END-IF.
-           STOP RUN.
+       77 WRK-PESO PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-FRETE PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-BRL PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-VALOR PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-PESO PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-ACUM PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-CUPOM PIC X(10) VALUE SPACES.
+       77 WRK-VALOR-LIQUIDO PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-DESCONTO PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MOEDA PIC X(03) VALUE "BRL".
+       77 WRK-TAXA-CAMBIO PIC 9(03)V9999 VALUE 1.
+       77 WRK-VALOR-BRL PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-FS-UFRATE PIC X(02) VALUE ZEROS.
+       77 WRK-FS-ORDERS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-MANIFEST PIC X(02) VALUE ZEROS.
+       77 WRK-FS-PRODCAT PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CUPOM PIC X(02) VALUE ZEROS.
+       77 WRK-FS-SHIPTRK PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CURR PIC X(02) VALUE ZEROS.
+       77 WRK-PROX-SHIP-NUMERO PIC 9(06) VALUE ZEROS.
+       77 WRK-EOF-UFRATE PIC X(01) VALUE "N".
+           88 FIM-UFRATE VALUE "S".
+       77 WRK-EOF-CUPOM PIC X(01) VALUE "N".
+           88 FIM-CUPOM VALUE "S".
+       77 WRK-EOF-ORDERS PIC X(01) VALUE "N".
+           88 FIM-ORDERS VALUE "S".
+       77 WRK-EOF-SHIPTRK PIC X(01) VALUE "N".
+           88 FIM-SHIPTRK VALUE "S".
+       77 WRK-EOF-CURR PIC X(01) VALUE "N".
+           88 FIM-CURR VALUE "S".
+       77 WRK-UF-ACHOU PIC X(01) VALUE "N".
+           88 UF-ACHOU VALUE "S".
+       77 WRK-PRODUTO-VALIDO PIC X(01) VALUE "N".
+           88 PRODUTO-VALIDO VALUE "S".
+       77 WRK-CATALOGO-OK PIC X(01) VALUE "N".
+           88 CATALOGO-OK VALUE "S".
+       77 WRK-CNT-PRODUTO-REJEITADO PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-UF-REJEITADO PIC 9(05) VALUE ZEROS.
+       77 WRK-SHIP-NUMERO-INICIAL PIC 9(06) VALUE ZEROS.
+       01 WRK-TABELA-UF.
+           02 WRK-UF-ENTRY OCCURS 1 TO 30 TIMES
+                   DEPENDING ON WRK-QTD-UF
+                   INDEXED BY WRK-UF-IDX.
+               03 WRK-UF-COD          PIC X(02).
+               03 WRK-UF-MULT         PIC 9(01)V99.
+               03 WRK-UF-TAXA-KG      PIC 9(02)V99.
+       77 WRK-QTD-UF PIC 9(03) VALUE ZEROS.
+       01 WRK-TABELA-CUPOM.
+           02 WRK-CUPOM-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WRK-QTD-CUPOM
+                   INDEXED BY WRK-CUPOM-IDX.
+               03 WRK-CUPOM-COD       PIC X(10).
+               03 WRK-CUPOM-TIPO      PIC X(01).
+               03 WRK-CUPOM-VALOR     PIC 9(03)V99.
+       77 WRK-QTD-CUPOM PIC 9(03) VALUE ZEROS.
+       77 WRK-CUPOM-ACHOU PIC X(01) VALUE "N".
+           88 CUPOM-ACHOU VALUE "S".
+       01 WRK-TABELA-MOEDA.
+           02 WRK-MOEDA-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WRK-QTD-MOEDA
+                   INDEXED BY WRK-MOEDA-IDX.
+               03 WRK-MOEDA-COD       PIC X(03).
+               03 WRK-MOEDA-TAXA      PIC 9(03)V9999.
+       77 WRK-QTD-MOEDA PIC 9(03) VALUE ZEROS.
+       77 WRK-CNT-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-GRAVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-ABEND PIC X(01) VALUE "N".
+           88 HOUVE-ABEND VALUE "S".
+       LINKAGE SECTION.
+       01 LK-EOD-STATS.
+           02 LK-EOD-LIDOS             PIC 9(05).
+           02 LK-EOD-GRAVADOS          PIC 9(05).
+           02 LK-EOD-REJEITADOS        PIC 9(05).
+           02 LK-EOD-ABEND             PIC X(01).
+       PROCEDURE DIVISION USING OPTIONAL LK-EOD-STATS.
+       0001-PRINCIPAL.
+           PERFORM 0050-CARREGAR-TABELA-UF.
+           PERFORM 0055-CARREGAR-TABELA-CUPOM.
+           PERFORM 0057-CARREGAR-TABELA-MOEDA.
+           PERFORM 0058-ABRIR-SHIPMENT-TRACKING.
+           PERFORM 0070-ABRIR-ARQUIVOS-LOTE.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ORDERS.
+           PERFORM 0400-ATUALIZAR-EMBARQUES.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+       0050-CARREGAR-TABELA-UF.
+      *********CARREGA A TABELA DE FRETE POR UF EM MEMORIA*************
+           OPEN INPUT UF-RATE-FILE.
+           IF WRK-FS-UFRATE NOT = "00"
+               DISPLAY "AVISO: TABELA DE FRETE UFRATE NAO ENCONTRADA"
+               MOVE "S" TO WRK-EOF-UFRATE
+           END-IF.
+           PERFORM 0060-LER-UF-RATE UNTIL FIM-UFRATE.
+           IF WRK-FS-UFRATE = "00"
+               CLOSE UF-RATE-FILE
+           END-IF.
+
+       0060-LER-UF-RATE.
+           READ UF-RATE-FILE
+               AT END
+                   MOVE "S" TO WRK-EOF-UFRATE
+               NOT AT END
+                   ADD 1 TO WRK-QTD-UF
+                   MOVE UF-CODIGO TO WRK-UF-COD(WRK-QTD-UF)
+                   MOVE UF-MULTIPLICADOR TO WRK-UF-MULT(WRK-QTD-UF)
+                   MOVE UF-TAXA-KG TO WRK-UF-TAXA-KG(WRK-QTD-UF)
+           END-READ.
+
+       0055-CARREGAR-TABELA-CUPOM.
+      *********CARREGA A TABELA DE CUPONS DE DESCONTO EM MEMORIA*******
+           OPEN INPUT COUPON-FILE.
+           IF WRK-FS-CUPOM NOT = "00"
+               DISPLAY "AVISO: TABELA DE CUPONS COUPONS NAO ENCONTRADA"
+               MOVE "S" TO WRK-EOF-CUPOM
+           END-IF.
+           PERFORM 0056-LER-CUPOM UNTIL FIM-CUPOM.
+           IF WRK-FS-CUPOM = "00"
+               CLOSE COUPON-FILE
+           END-IF.
+
+       0056-LER-CUPOM.
+           READ COUPON-FILE
+               AT END
+                   MOVE "S" TO WRK-EOF-CUPOM
+               NOT AT END
+                   ADD 1 TO WRK-QTD-CUPOM
+                   MOVE CUPOM-CODIGO TO WRK-CUPOM-COD(WRK-QTD-CUPOM)
+                   MOVE CUPOM-TIPO TO WRK-CUPOM-TIPO(WRK-QTD-CUPOM)
+                   MOVE CUPOM-VALOR TO WRK-CUPOM-VALOR(WRK-QTD-CUPOM)
+           END-READ.
+
+       0057-CARREGAR-TABELA-MOEDA.
+      *********CARREGA A TABELA DE COTACAO DE MOEDAS EM MEMORIA*********
+           OPEN INPUT CURRENCY-FILE.
+           IF WRK-FS-CURR NOT = "00"
+               DISPLAY "AVISO: TABELA DE MOEDAS CURRATE NAO ENCONTRADA"
+               MOVE "S" TO WRK-EOF-CURR
+           END-IF.
+           PERFORM 0067-LER-MOEDA UNTIL FIM-CURR.
+           IF WRK-FS-CURR = "00"
+               CLOSE CURRENCY-FILE
+           END-IF.
+
+       0067-LER-MOEDA.
+           READ CURRENCY-FILE
+               AT END
+                   MOVE "S" TO WRK-EOF-CURR
+               NOT AT END
+                   ADD 1 TO WRK-QTD-MOEDA
+                   MOVE CURR-CODIGO TO WRK-MOEDA-COD(WRK-QTD-MOEDA)
+                   MOVE CURR-TAXA TO WRK-MOEDA-TAXA(WRK-QTD-MOEDA)
+           END-READ.
+
+       0058-ABRIR-SHIPMENT-TRACKING.
+      *********ABRE O RASTREIO DE EMBARQUES E ACHA O PROXIMO NUMERO****
+           OPEN INPUT SHIPMENT-TRACKING.
+           IF WRK-FS-SHIPTRK = "00"
+               PERFORM 0059-ACHAR-MAIOR-NUMERO UNTIL FIM-SHIPTRK
+               CLOSE SHIPMENT-TRACKING
+           ELSE
+               OPEN OUTPUT SHIPMENT-TRACKING
+               CLOSE SHIPMENT-TRACKING
+           END-IF.
+           OPEN I-O SHIPMENT-TRACKING.
+           ADD 1 TO WRK-PROX-SHIP-NUMERO.
+           MOVE WRK-PROX-SHIP-NUMERO TO WRK-SHIP-NUMERO-INICIAL.
+
+       0059-ACHAR-MAIOR-NUMERO.
+           READ SHIPMENT-TRACKING NEXT
+               AT END
+                   MOVE "S" TO WRK-EOF-SHIPTRK
+               NOT AT END
+                   IF SHIP-NUMERO > WRK-PROX-SHIP-NUMERO
+                       MOVE SHIP-NUMERO TO WRK-PROX-SHIP-NUMERO
+                   END-IF
+           END-READ.
+
+       0070-ABRIR-ARQUIVOS-LOTE.
+           OPEN INPUT ORDERS-FILE.
+           IF WRK-FS-ORDERS NOT = "00"
+               DISPLAY "ERRO AO ABRIR ORDERS: " WRK-FS-ORDERS
+               MOVE "S" TO WRK-EOF-ORDERS
+               MOVE "S" TO WRK-ABEND
+           END-IF.
+           OPEN OUTPUT MANIFEST-REPORT.
+           OPEN INPUT PRODUCT-CATALOG.
+           IF WRK-FS-PRODCAT = "00"
+               MOVE "S" TO WRK-CATALOGO-OK
+           ELSE
+               DISPLAY "AVISO: CATALOGO DE PRODUTOS PRODCAT NAO"
+                   " ENCONTRADO"
+           END-IF.
+
+       0100-INICIALIZAR.
+      *********LEITURA DE UM PEDIDO DO LOTE DO DIA**********
+           IF NOT FIM-ORDERS
+               READ ORDERS-FILE
+                   AT END
+                       MOVE "S" TO WRK-EOF-ORDERS
+                   NOT AT END
+                       ADD 1 TO WRK-CNT-LIDOS
+                       MOVE ORD-PRODUTO TO WRK-PRODUTO
+                       MOVE ORD-UF TO WRK-UF
+                       MOVE ORD-VALOR TO WRK-VALOR
+                       MOVE ORD-PESO TO WRK-PESO
+                       MOVE ORD-CUPOM TO WRK-CUPOM
+                       MOVE ORD-MOEDA TO WRK-MOEDA
+                       IF WRK-MOEDA = SPACES
+                           MOVE "BRL" TO WRK-MOEDA
+                       END-IF
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+           PERFORM 0205-VALIDAR-PRODUTO.
+           IF PRODUTO-VALIDO
+               PERFORM 0206-DETERMINAR-TAXA-CAMBIO
+               PERFORM 0207-APLICAR-CUPOM
+               PERFORM 0208-CONVERTER-MOEDA
+               PERFORM 0210-CALCULAR-FRETE
+               PERFORM 0220-GRAVAR-MANIFESTO
+               IF UF-ACHOU
+                   PERFORM 0225-GRAVAR-EMBARQUE
+               END-IF
+           ELSE
+               ADD 1 TO WRK-CNT-PRODUTO-REJEITADO
+               DISPLAY "PRODUTO REJEITADO (NAO CADASTRADO OU INATIVO): "
+                   WRK-PRODUTO
+           END-IF.
+           PERFORM 0100-INICIALIZAR.
+
+       0205-VALIDAR-PRODUTO.
+      *********CONFERE O PRODUTO NO CATALOGO ANTES DE COTAR O FRETE****
+           MOVE "N" TO WRK-PRODUTO-VALIDO.
+           IF NOT CATALOGO-OK
+               MOVE "S" TO WRK-PRODUTO-VALIDO
+           ELSE
+               MOVE WRK-PRODUTO TO PROD-CODIGO
+               READ PRODUCT-CATALOG
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF PROD-ATIVO-SIM
+                           MOVE "S" TO WRK-PRODUTO-VALIDO
+                           IF WRK-PESO = ZEROS
+                               MOVE PROD-PESO TO WRK-PESO
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF.
+
+       0206-DETERMINAR-TAXA-CAMBIO.
+      *********BUSCA A COTACAO DA MOEDA DO PEDIDO ANTES DO CUPOM, PARA
+      *********CONVERTER UM CUPOM DE VALOR FIXO (SEMPRE EM REAIS) PARA
+      *********A MOEDA DO PEDIDO************************************
+           MOVE 1 TO WRK-TAXA-CAMBIO.
+           IF WRK-MOEDA NOT = "BRL" AND WRK-QTD-MOEDA > 0
+               SET WRK-MOEDA-IDX TO 1
+               SEARCH WRK-MOEDA-ENTRY
+                   AT END
+                       DISPLAY "AVISO: COTACAO NAO ENCONTRADA PARA "
+                           WRK-MOEDA ", TRATANDO COMO BRL"
+                   WHEN WRK-MOEDA-COD(WRK-MOEDA-IDX) = WRK-MOEDA
+                       MOVE WRK-MOEDA-TAXA(WRK-MOEDA-IDX)
+                           TO WRK-TAXA-CAMBIO
+               END-SEARCH
+           END-IF.
+
+       0207-APLICAR-CUPOM.
+      *********ABATE O CUPOM DE DESCONTO DO VALOR ANTES DO FRETE.******
+      *********CUPOM DE VALOR FIXO (TIPO "V") E SEMPRE CADASTRADO EM
+      *********REAIS, ENTAO E CONVERTIDO PARA A MOEDA DO PEDIDO PELA
+      *********TAXA DE CAMBIO ANTES DE SER ABATIDO DE WRK-VALOR*******
+           MOVE ZEROS TO WRK-DESCONTO.
+           MOVE WRK-VALOR TO WRK-VALOR-LIQUIDO.
+           MOVE "N" TO WRK-CUPOM-ACHOU.
+           IF WRK-CUPOM NOT = SPACES AND WRK-QTD-CUPOM > 0
+               SET WRK-CUPOM-IDX TO 1
+               SEARCH WRK-CUPOM-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WRK-CUPOM-COD(WRK-CUPOM-IDX) = WRK-CUPOM
+                       MOVE "S" TO WRK-CUPOM-ACHOU
+               END-SEARCH
+           END-IF.
+           IF CUPOM-ACHOU
+               IF WRK-CUPOM-TIPO(WRK-CUPOM-IDX) = "P"
+                   COMPUTE WRK-DESCONTO ROUNDED =
+                       WRK-VALOR * WRK-CUPOM-VALOR(WRK-CUPOM-IDX) / 100
+               ELSE
+                   COMPUTE WRK-DESCONTO ROUNDED =
+                       WRK-CUPOM-VALOR(WRK-CUPOM-IDX) / WRK-TAXA-CAMBIO
+               END-IF
+               IF WRK-DESCONTO > WRK-VALOR
+                   MOVE WRK-VALOR TO WRK-DESCONTO
+               END-IF
+               SUBTRACT WRK-DESCONTO FROM WRK-VALOR
+                   GIVING WRK-VALOR-LIQUIDO
+           END-IF.
+
+       0208-CONVERTER-MOEDA.
+      *********CONVERTE O VALOR LIQUIDO (APOS CUPOM) PARA REAIS, PARA
+      *********ALIMENTAR O FRETE POR VALOR EM 0210*********************
+           COMPUTE WRK-VALOR-BRL ROUNDED =
+               WRK-VALOR-LIQUIDO * WRK-TAXA-CAMBIO.
+
+       0210-CALCULAR-FRETE.
+      ***********CALCULO DO FRETE - MAIOR ENTRE VALOR E PESO **********
+           MOVE "N" TO WRK-UF-ACHOU.
+           MOVE ZEROS TO WRK-FRETE WRK-FRETE-BRL
+               WRK-FRETE-VALOR WRK-FRETE-PESO.
+           IF WRK-QTD-UF > 0
+               SET WRK-UF-IDX TO 1
+               SEARCH WRK-UF-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WRK-UF-COD(WRK-UF-IDX) = WRK-UF
+                       MOVE "S" TO WRK-UF-ACHOU
+                       COMPUTE WRK-FRETE-VALOR =
+                           WRK-UF-MULT(WRK-UF-IDX) * WRK-VALOR-BRL
+                       COMPUTE WRK-FRETE-PESO =
+                           WRK-UF-TAXA-KG(WRK-UF-IDX) * WRK-PESO
+               END-SEARCH
+           END-IF.
+           IF UF-ACHOU
+               IF WRK-FRETE-PESO > WRK-FRETE-VALOR
+                   MOVE WRK-FRETE-PESO TO WRK-FRETE-BRL
+               ELSE
+                   MOVE WRK-FRETE-VALOR TO WRK-FRETE-BRL
+               END-IF
+               IF WRK-MOEDA NOT = "BRL"
+                   COMPUTE WRK-FRETE ROUNDED =
+                       WRK-FRETE-BRL / WRK-TAXA-CAMBIO
+               ELSE
+                   MOVE WRK-FRETE-BRL TO WRK-FRETE
+               END-IF
+           ELSE
+               DISPLAY "DESCULPE, NÃO PODEMOS ENTREGAR: " WRK-PRODUTO
+                   " PARA " WRK-UF
+           END-IF.
+
+       0220-GRAVAR-MANIFESTO.
+      *********GRAVA UMA LINHA DO MANIFESTO DE FRETE DO LOTE, COM O
+      *********ACUMULADO SEMPRE NORMALIZADO EM REAIS (WRK-FRETE-BRL),
+      *********INDEPENDENTE DA MOEDA DO PEDIDO EXIBIDA EM WRK-FRETE****
+      *********PEDIDO SEM UF ATENDIDA NA TABELA GRAVA LINHA REJEITADA,
+      *********SEM ENTRAR NO ACUMULADO, EM VEZ DE UMA COTACAO DE FRETE
+      *********ZERO IGUAL A UM FRETE GRATIS DE VERDADE*****************
+           IF UF-ACHOU
+               ADD WRK-FRETE-BRL TO WRK-FRETE-ACUM
+               MOVE SPACES TO MF-SITUACAO
+           ELSE
+               ADD 1 TO WRK-CNT-UF-REJEITADO
+               MOVE "REJEITADO - UF SEM COBERTURA DE FRETE"
+                   TO MF-SITUACAO
+           END-IF.
+           MOVE WRK-PRODUTO TO MF-PRODUTO.
+           MOVE WRK-UF TO MF-UF.
+           MOVE WRK-VALOR TO MF-VALOR.
+           MOVE WRK-DESCONTO TO MF-DESCONTO.
+           MOVE WRK-FRETE TO MF-FRETE.
+           MOVE WRK-MOEDA TO MF-MOEDA.
+           MOVE WRK-FRETE-ACUM TO MF-ACUMULADO.
+           WRITE MANIFEST-LINE.
+           ADD 1 TO WRK-CNT-GRAVADO.
+
+       0225-GRAVAR-EMBARQUE.
+      *********ABRE UM REGISTRO DE RASTREIO PARA O FRETE COTADO********
+           MOVE WRK-PROX-SHIP-NUMERO TO SHIP-NUMERO.
+           MOVE WRK-PRODUTO TO SHIP-PRODUTO.
+           MOVE WRK-UF TO SHIP-UF.
+           MOVE WRK-FRETE TO SHIP-FRETE.
+           MOVE "P" TO SHIP-STATUS.
+           WRITE SHIP-RECORD
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR EMBARQUE NUMERO "
+                       WRK-PROX-SHIP-NUMERO
+           END-WRITE.
+           ADD 1 TO WRK-PROX-SHIP-NUMERO.
+
+       0400-ATUALIZAR-EMBARQUES.
+      *********AVANCA O STATUS DE TODOS OS EMBARQUES AINDA ABERTOS*****
+           MOVE ZEROS TO SHIP-NUMERO.
+           MOVE "N" TO WRK-EOF-SHIPTRK.
+           START SHIPMENT-TRACKING KEY IS NOT LESS THAN SHIP-NUMERO
+               INVALID KEY
+                   MOVE "S" TO WRK-EOF-SHIPTRK
+           END-START.
+           PERFORM 0410-AVANCAR-STATUS UNTIL FIM-SHIPTRK.
+
+       0410-AVANCAR-STATUS.
+      *********EMBARQUES GRAVADOS NESTA MESMA EXECUCAO (NUMERO >= AO
+      *********PRIMEIRO NUMERO DESTE LOTE) AINDA NAO FORAM DESPACHADOS
+      *********DE VERDADE, ENTAO FICAM DE FORA DO AVANCO DE STATUS*****
+           READ SHIPMENT-TRACKING NEXT
+               AT END
+                   MOVE "S" TO WRK-EOF-SHIPTRK
+               NOT AT END
+                   IF SHIP-NUMERO < WRK-SHIP-NUMERO-INICIAL
+                       EVALUATE TRUE
+                           WHEN SHIP-ST-PENDENTE
+                               MOVE "D" TO SHIP-STATUS
+                           WHEN SHIP-ST-DESPACHADO
+                               MOVE "T" TO SHIP-STATUS
+                           WHEN SHIP-ST-TRANSITO
+                               MOVE "E" TO SHIP-STATUS
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       REWRITE SHIP-RECORD
+                   END-IF
+           END-READ.
+
+       0300-FINALIZAR.
+           DISPLAY "==========================".
+           DISPLAY "MANIFESTO DE FRETE GERADO PARA O LOTE DO DIA".
+           DISPLAY "TOTAL DE FRETE ACUMULADO (BRL): " WRK-FRETE-ACUM.
+           DISPLAY "PRODUTOS REJEITADOS: " WRK-CNT-PRODUTO-REJEITADO.
+           DISPLAY "PEDIDOS REJEITADOS (UF SEM COBERTURA): "
+               WRK-CNT-UF-REJEITADO.
+           DISPLAY "==========================".
+           CLOSE ORDERS-FILE MANIFEST-REPORT SHIPMENT-TRACKING.
+           IF CATALOGO-OK
+               CLOSE PRODUCT-CATALOG
+           END-IF.
+           IF ADDRESS OF LK-EOD-STATS NOT = NULL
+               MOVE WRK-CNT-LIDOS TO LK-EOD-LIDOS
+               MOVE WRK-CNT-GRAVADO TO LK-EOD-GRAVADOS
+               COMPUTE LK-EOD-REJEITADOS =
+                   WRK-CNT-PRODUTO-REJEITADO + WRK-CNT-UF-REJEITADO
+               MOVE WRK-ABEND TO LK-EOD-ABEND
+           END-IF.
