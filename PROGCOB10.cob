@@ -6,19 +6,107 @@
       * OBJETIVO: RECEBER USUARIO E NIVEL
       * UTILIZAR VARIAVEL NIVEL 88 - LOGICA
       * DATA 08/06/2022
+      * MANUTENCAO:
+      * 08/08/2026 LFL - A SENHA DO ADM PASSA A SER CONFERIDA CONTRA UM
+      *                   CADASTRO DE USUARIOS (USER-CREDENTIAL), EM
+      *                   VEZ DO LITERAL FIXO 121314
+      * 08/08/2026 LFL - CADA TENTATIVA DE LOGIN PASSA A SER GRAVADA
+      *                   NUMA TRILHA DE AUDITORIA COM A DATA DO
+      *                   SISTEMA, DA MESMA FORMA QUE O PROGCOB18 LE
+      *                   WRK-DATASYS
+      * 08/08/2026 LFL - BLOQUEIA O USUARIO ADM APOS 3 SENHAS ERRADAS
+      *                   SEGUIDAS, ATE UM MANAGER DESBLOQUEAR O
+      *                   CADASTRO
+      * 08/08/2026 LFL - NOVOS NIVEIS DE ACESSO (MANAGER E
+      *                   AUDITOR) COM ROTEAMENTO PROPRIO; MANAGER
+      *                   TAMBEM AUTENTICA CONTRA O USER-CREDENTIAL
+      * 08/08/2026 LFL - A SENHA PASSA A SER GRAVADA E CONFERIDA EM
+      *                   FORMA DE HASH NO USER-CREDENTIAL, NUNCA EM
+      *                   TEXTO PURO
+      * 08/08/2026 LFL - PERMITE AO ADM/MANAGER TROCAR A PROPRIA
+      *                   SENHA LOGO APOS UM LOGIN BEM SUCEDIDO
+      * 08/08/2026 LFL - A DATA DA TRILHA DE AUDITORIA PASSA A SER
+      *                   OBTIDA DA ROTINA COMUM PROGDATA, A MESMA
+      *                   USADA PELO PROGCOB18
+      * 08/08/2026 LFL - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *                   PROGRAMA POSSA SER CHAMADO PELO MENU PROGMENU
+      * 08/08/2026 LFL - MANAGER LOGADO PASSA A PODER DESBLOQUEAR O
+      *                   CADASTRO DE OUTRO USUARIO, QUE ANTES FICAVA
+      *                   BLOQUEADO PARA SEMPRE APOS 3 SENHAS ERRADAS
+      * 08/08/2026 LFL - O NIVEL DIGITADO PASSA A SER CONFERIDO CONTRA
+      *                   CRED-NIVEL NO USER-CREDENTIAL, PARA QUE UM
+      *                   USUARIO NAO CONSIGA VIRAR MANAGER/ADM SO POR
+      *                   DIGITAR OUTRO NUMERO NO PROMPT DE NIVEL
       ********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-CREDENTIAL ASSIGN TO "USERCRED"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRED-USUARIO
+               FILE STATUS IS WRK-FS-CRED.
+           SELECT AUDIT-LOG ASSIGN TO "LOGINLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD USER-CREDENTIAL.
+           COPY CPCRED.
+       FD AUDIT-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
        77 WRK-USUARIO PIC X(20) VALUE SPACES.
-       77 WRK-SENHA PIC 9(06) VALUES ZEROS.
+       77 WRK-SENHA PIC 9(06) VALUE ZEROS.
+       77 WRK-SENHA-HASH PIC 9(10) VALUE ZEROS.
+       77 WRK-HASH-METADE-ALTA PIC 9(03) VALUE ZEROS.
+       77 WRK-HASH-METADE-BAIXA PIC 9(03) VALUE ZEROS.
+       77 WRK-HASH-ACUM PIC 9(12) VALUE ZEROS.
+       77 WRK-HASH-QUOCIENTE PIC 9(12) VALUE ZEROS.
+       77 WRK-SENHA-ATUAL PIC 9(06) VALUE ZEROS.
+       77 WRK-SENHA-NOVA PIC 9(06) VALUE ZEROS.
+       77 WRK-SENHA-NOVA-CONF PIC 9(06) VALUE ZEROS.
+       77 WRK-OPCAO-TROCA PIC X(01) VALUE "N".
+       77 WRK-OPCAO-DESBLOQ PIC X(01) VALUE "N".
+       77 WRK-USUARIO-DESBLOQ PIC X(20) VALUE SPACES.
        77 WRK-NIVEL PIC 9(02) VALUE ZEROS.
            88 ADM VALUE 01.
            88 USER VALUE 02.
+           88 MANAGER VALUE 03.
+           88 AUDITOR VALUE 04.
+       77 WRK-NIVEL-DESCRICAO PIC X(10) VALUE SPACES.
+       77 WRK-RESULTADO PIC X(10) VALUE SPACES.
+       77 WRK-FS-CRED PIC X(02) VALUE ZEROS.
+       77 WRK-FS-AUDIT PIC X(02) VALUE ZEROS.
+       77 WRK-USUARIO-ACHOU PIC X(01) VALUE "N".
+           88 USUARIO-ACHOU VALUE "S".
+       01 WRK-DATASYS.
+           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
+       01 WRK-DATASYS-NUM REDEFINES WRK-DATASYS PIC 9(08).
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
+           PERFORM 0100-COLETAR-CREDENCIAIS.
+           PERFORM 0200-AUTENTICAR.
+           PERFORM 0900-FINALIZAR.
+           GOBACK.
+
+       0050-ABRIR-ARQUIVOS.
+           OPEN I-O USER-CREDENTIAL.
+           IF WRK-FS-CRED NOT = "00"
+               DISPLAY "ERRO AO ABRIR USERCRED: " WRK-FS-CRED
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF WRK-FS-AUDIT NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+       0100-COLETAR-CREDENCIAIS.
       *********COLETA DE DADOS****************
            DISPLAY "======LOGIN======".
            DISPLAY "USUARIO:".
@@ -26,23 +114,171 @@
            DISPLAY "=================".
            DISPLAY "NIVEL".
            ACCEPT WRK-NIVEL.
-           DISPLAY "================="
-      ***********CALCULO DO FRETE ***********
-           IF ADM
-               DISPLAY "SISTEMA ADM"
-               DISPLAY "========="
-               DISPLAY "DIGITE A SENHA:"
-               ACCEPT WRK-SENHA
-               IF WRK-SENHA EQUALS 121314
-                   DISPLAY "ADMINISTRADOR LOGADO"
+           DISPLAY "=================".
+
+       0200-AUTENTICAR.
+           EVALUATE TRUE
+               WHEN ADM
+                   MOVE "ADM" TO WRK-NIVEL-DESCRICAO
+                   PERFORM 0210-AUTENTICAR-PRIVILEGIADO
+               WHEN MANAGER
+                   MOVE "MANAGER" TO WRK-NIVEL-DESCRICAO
+                   PERFORM 0210-AUTENTICAR-PRIVILEGIADO
+               WHEN USER
+                   DISPLAY 'USUARIO LOGADO'
+                   MOVE "SUCESSO" TO WRK-RESULTADO
+                   PERFORM 0800-REGISTRAR-AUDITORIA
+               WHEN AUDITOR
+                   DISPLAY 'AUDITOR LOGADO (SOMENTE LEITURA)'
+                   MOVE "SUCESSO" TO WRK-RESULTADO
+                   PERFORM 0800-REGISTRAR-AUDITORIA
+               WHEN OTHER
+                   DISPLAY 'USUARIO NÃO CADASTRADO NO SISTEMA'
+                   MOVE "FALHA" TO WRK-RESULTADO
+                   PERFORM 0800-REGISTRAR-AUDITORIA
+           END-EVALUATE.
+
+       0210-AUTENTICAR-PRIVILEGIADO.
+           DISPLAY "SISTEMA " WRK-NIVEL-DESCRICAO.
+           DISPLAY "=========".
+           DISPLAY "DIGITE A SENHA:".
+           ACCEPT WRK-SENHA.
+           MOVE WRK-USUARIO TO CRED-USUARIO.
+           MOVE "N" TO WRK-USUARIO-ACHOU.
+           READ USER-CREDENTIAL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-USUARIO-ACHOU
+           END-READ.
+           IF NOT USUARIO-ACHOU
+               DISPLAY "SENHA INCORRETA"
+               MOVE "FALHA" TO WRK-RESULTADO
+           ELSE
+               IF CRED-NIVEL NOT = WRK-NIVEL
+                   DISPLAY "NIVEL INFORMADO NAO CONFERE COM O CADASTRO"
+                   MOVE "FALHA" TO WRK-RESULTADO
                ELSE
-                   DISPLAY "SENHA INCORRETA"
+                   IF CRED-BLOQ-SIM
+                       DISPLAY "USUARIO BLOQUEADO, PROCURE O MANAGER"
+                       MOVE "BLOQUEADO" TO WRK-RESULTADO
+                   ELSE
+                       PERFORM 0220-VALIDAR-SENHA-PRIVILEGIADO
+                   END-IF
                END-IF
+           END-IF.
+           PERFORM 0800-REGISTRAR-AUDITORIA.
 
+       0220-VALIDAR-SENHA-PRIVILEGIADO.
+           PERFORM 0230-CALCULAR-HASH.
+           IF WRK-SENHA-HASH = CRED-SENHA-HASH
+               MOVE ZEROS TO CRED-TENTATIVAS
+               REWRITE CRED-RECORD
+               DISPLAY WRK-NIVEL-DESCRICAO " LOGADO"
+               MOVE "SUCESSO" TO WRK-RESULTADO
+               PERFORM 0300-OFERECER-TROCA-SENHA
+               IF MANAGER
+                   PERFORM 0400-OFERECER-DESBLOQUEIO
+               END-IF
            ELSE
-               IF USER
-                   DISPLAY 'USUARIO LOGADO'
+               ADD 1 TO CRED-TENTATIVAS
+               IF CRED-TENTATIVAS >= 3
+                   MOVE "S" TO CRED-BLOQUEADO
+                   DISPLAY "SENHA INCORRETA - USUARIO BLOQUEADO APOS"
+                       " 3 TENTATIVAS"
                ELSE
-                   DISPLAY 'USUARIO NÃO CADASTRADO NO SISTEMA'
+                   DISPLAY "SENHA INCORRETA"
+               END-IF
+               REWRITE CRED-RECORD
+               MOVE "FALHA" TO WRK-RESULTADO
            END-IF.
-           STOP RUN.
+
+       0230-CALCULAR-HASH.
+      *********TRANSFORMA A SENHA DIGITADA NUM HASH NUMERICO, DOBRANDO
+      *********AS DUAS METADES AO QUADRADO E REDUZINDO POR MODULO PARA
+      *********QUE O HASH NAO SEJA RECUPERAVEL POR UMA CONTA DIRETA****
+           DIVIDE WRK-SENHA BY 1000 GIVING WRK-HASH-QUOCIENTE
+               REMAINDER WRK-HASH-METADE-BAIXA.
+           MOVE WRK-HASH-QUOCIENTE TO WRK-HASH-METADE-ALTA.
+           COMPUTE WRK-HASH-ACUM =
+               (WRK-HASH-METADE-ALTA * WRK-HASH-METADE-ALTA * 7919) +
+               (WRK-HASH-METADE-BAIXA * WRK-HASH-METADE-BAIXA * 104729)
+               + 31.
+           DIVIDE WRK-HASH-ACUM BY 99999989
+               GIVING WRK-HASH-QUOCIENTE
+               REMAINDER WRK-SENHA-HASH.
+
+       0300-OFERECER-TROCA-SENHA.
+      *********OFERECE A TROCA DE SENHA APOS LOGIN BEM SUCEDIDO********
+           DISPLAY "DESEJA TROCAR SUA SENHA AGORA? (S/N)".
+           ACCEPT WRK-OPCAO-TROCA.
+           IF WRK-OPCAO-TROCA = "S" OR WRK-OPCAO-TROCA = "s"
+               PERFORM 0310-CONFIRMAR-SENHA-ATUAL
+           END-IF.
+
+       0310-CONFIRMAR-SENHA-ATUAL.
+           DISPLAY "CONFIRME A SENHA ATUAL:".
+           ACCEPT WRK-SENHA-ATUAL.
+           MOVE WRK-SENHA-ATUAL TO WRK-SENHA.
+           PERFORM 0230-CALCULAR-HASH.
+           IF WRK-SENHA-HASH = CRED-SENHA-HASH
+               PERFORM 0320-DEFINIR-NOVA-SENHA
+           ELSE
+               DISPLAY "SENHA ATUAL INCORRETA, TROCA CANCELADA"
+           END-IF.
+
+       0320-DEFINIR-NOVA-SENHA.
+           DISPLAY "DIGITE A NOVA SENHA:".
+           ACCEPT WRK-SENHA-NOVA.
+           DISPLAY "CONFIRME A NOVA SENHA:".
+           ACCEPT WRK-SENHA-NOVA-CONF.
+           IF WRK-SENHA-NOVA = WRK-SENHA-NOVA-CONF
+               MOVE WRK-SENHA-NOVA TO WRK-SENHA
+               PERFORM 0230-CALCULAR-HASH
+               MOVE WRK-SENHA-HASH TO CRED-SENHA-HASH
+               REWRITE CRED-RECORD
+               DISPLAY "SENHA ALTERADA COM SUCESSO"
+           ELSE
+               DISPLAY "AS SENHAS NÃO CONFEREM, TROCA CANCELADA"
+           END-IF.
+
+       0400-OFERECER-DESBLOQUEIO.
+      *********PERMITE AO MANAGER DESBLOQUEAR O CADASTRO DE UM USUARIO
+      *********BLOQUEADO APOS 3 TENTATIVAS DE SENHA ERRADAS************
+           DISPLAY "DESEJA DESBLOQUEAR O CADASTRO DE UM USUARIO? (S/N)".
+           ACCEPT WRK-OPCAO-DESBLOQ.
+           IF WRK-OPCAO-DESBLOQ = "S" OR WRK-OPCAO-DESBLOQ = "s"
+               PERFORM 0410-DESBLOQUEAR-USUARIO
+           END-IF.
+
+       0410-DESBLOQUEAR-USUARIO.
+           DISPLAY "USUARIO A DESBLOQUEAR:".
+           ACCEPT WRK-USUARIO-DESBLOQ.
+           MOVE WRK-USUARIO-DESBLOQ TO CRED-USUARIO.
+           MOVE "N" TO WRK-USUARIO-ACHOU.
+           READ USER-CREDENTIAL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-USUARIO-ACHOU
+           END-READ.
+           IF USUARIO-ACHOU
+               MOVE "N" TO CRED-BLOQUEADO
+               MOVE ZEROS TO CRED-TENTATIVAS
+               REWRITE CRED-RECORD
+               DISPLAY "USUARIO DESBLOQUEADO COM SUCESSO"
+           ELSE
+               DISPLAY "USUARIO NAO ENCONTRADO NO USERCRED"
+           END-IF.
+
+       0800-REGISTRAR-AUDITORIA.
+      *********GRAVA A TENTATIVA DE LOGIN NA TRILHA DE AUDITORIA*******
+           CALL "PROGDATA" USING WRK-DATASYS-NUM.
+           MOVE WRK-DATASYS TO AUD-DATA.
+           MOVE WRK-USUARIO TO AUD-USUARIO.
+           MOVE WRK-NIVEL TO AUD-NIVEL.
+           MOVE WRK-RESULTADO TO AUD-RESULTADO.
+           WRITE AUDIT-LINE.
+
+       0900-FINALIZAR.
+           CLOSE USER-CREDENTIAL AUDIT-LOG.
